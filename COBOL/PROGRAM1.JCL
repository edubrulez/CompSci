@@ -0,0 +1,21 @@
+//PROGRAM1   JOB  67029,'3794NAVEEA',CLASS=H,MSGLEVEL=(2,0)
+//DEBUG       EXEC COB85DBG
+//*        GO.READER CONCATENATES AS MANY WAREHOUSE EXTRACTS (OR
+//*        GDG GENERATIONS) AS ONE RUN NEEDS TO COMBINE - THE PROGRAM
+//*        READS THE DD AS ONE CONTINUOUS INPUT FILE, SORTS ACROSS ALL
+//*        OF IT, AND PRINTS ONE COMBINED REPORT REGARDLESS OF HOW MANY
+//*        DATASETS ARE CONCATENATED UNDER IT.
+//GO.READER   DD   DSN=USER.COBPGM01,DISP=SHR
+//             DD   DSN=USER.COBPGM01.GDG(0),DISP=SHR
+//             DD   DSN=USER.COBPGM01.GDG(-1),DISP=SHR
+//GO.PRINTER  DD   SYSOUT=A
+//GO.EXCEPT   DD   SYSOUT=A
+//GO.SORTWK   DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//GO.EXTRACT  DD   DSN=USER.COBPGM01.EXTRACT.GDG(+1),DISP=(NEW,CATLG),
+//                 UNIT=SYSDA,SPACE=(TRK,(5,5))
+//GO.CKPTIN   DD   DSN=USER.COBPGM01.CKPT.GDG(0),DISP=SHR
+//GO.CKPTOUT  DD   DSN=USER.COBPGM01.CKPT.GDG(+1),DISP=(NEW,CATLG),
+//                 UNIT=SYSDA,SPACE=(TRK,(1,1))
+//GO.SYSIN    DD   *
+N
+/*
