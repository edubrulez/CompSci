@@ -1,8 +1,6 @@
-//PROGRAM1   JOB  67029,'3794NAVEEA',CLASS=H,MSGLEVEL=(2,0)                     
-//DEBUG       EXEC COB85DBG                                                     
       *                                                                         
        IDENTIFICATION DIVISION.                                                 
-                                                                                
+
        PROGRAM-ID.         PROGRAM1.                                            
        AUTHOR.             ERICK NAVE.                                          
        INSTALLATION.       PROGRAMMING APPLICATIONS WITH COBOL.                 
@@ -14,7 +12,7 @@
       *REMARKS.                                                                 
       *                                                                         
       *  PROGRAM 1 PRINTS AN INVENTORY REDUCTION LIST SHOWING ALL OF            
-      *    THE WAREHOUSE PARTS AND THEIR ACTIVITY FOR THE FIRST 6               
+      *    THE WAREHOUSE PARTS AND THEIR ACTIVITY FOR ALL 12                    
       *    MONTHS OF THE YEAR.                                                  
       *                                                                         
       *  FILES:                                                                 
@@ -22,92 +20,233 @@
       *    INVENTORY-REPORT-FILE                                                
       *                                                                         
       ****************************************************************          
-                                                                                
+
       /                                                                         
       ****************************************************************          
        ENVIRONMENT DIVISION.                                                    
       ****************************************************************          
-                                                                                
+
        CONFIGURATION SECTION.                                                   
       *SOURCE-COMPUTER.    IBM-370.                                             
       *OBJECT-COMPUTER.    IBM-370.                                             
-                                                                                
+
        SPECIAL-NAMES.                                                           
                 C01 IS TOP-OF-PAGE.                                             
-                                                                                
+
        INPUT-OUTPUT SECTION.                                                    
-                                                                                
+
        FILE-CONTROL.                                                            
            SELECT INVENTORY-DATA-FILE      ASSIGN TO UT-S-READER.               
            SELECT INVENTORY-REPORT-FILE    ASSIGN TO UT-S-PRINTER.              
-                                                                                
+           SELECT EXCEPTION-REPORT-FILE  ASSIGN TO UT-S-EXCEPT.                 
+           SELECT SORT-WORK-FILE           ASSIGN TO UT-S-SORTWK.               
+           SELECT CHECKPOINT-IN-FILE       ASSIGN TO UT-S-CKPTIN.               
+           SELECT CHECKPOINT-OUT-FILE      ASSIGN TO UT-S-CKPTOUT.              
+           SELECT EXTRACT-FILE             ASSIGN TO UT-S-EXTRACT.              
+
       /                                                                         
       ****************************************************************          
        DATA DIVISION.                                                           
       ****************************************************************          
-                                                                                
+
       *---------------------------------------------------------------          
        FILE SECTION.                                                            
       *---------------------------------------------------------------          
-                                                                                
+
       * INVENTORY-DATA-FILE       ------->     INPUT                            
        FD  INVENTORY-DATA-FILE                                                  
            RECORDING MODE IS F                                                  
            LABEL RECORDS ARE STANDARD                                           
-           RECORD CONTAINS 80 CHARACTERS                                        
+           RECORD CONTAINS 120 CHARACTERS                                       
            BLOCK CONTAINS 0 RECORDS                                             
            DATA RECORD IS INVENTORY-DATA-REC.                                   
-                                                                                
-       01  INVENTORY-DATA-REC              PIC X(80).                           
-                                                                                
+
+       01  INVENTORY-DATA-REC              PIC X(120).                          
+
       * INVENTORY-REPORT-FILE     ------->     OUTPUT                           
        FD  INVENTORY-REPORT-FILE                                                
            RECORDING MODE IS F                                                  
            LABEL RECORDS ARE OMITTED                                            
-           RECORD CONTAINS 133 CHARACTERS                                       
+           RECORD CONTAINS 172 CHARACTERS                                       
            BLOCK CONTAINS 0 RECORDS                                             
            DATA RECORD IS INVENTORY-REPORT-REC.                                 
-                                                                                
-       01  INVENTORY-REPORT-REC            PIC X(133).                          
-                                                                                
+
+       01  INVENTORY-REPORT-REC            PIC X(172).                          
+
+      * EXCEPTION-REPORT-FILE    ------->     OUTPUT                            
+      *   CARRIES REJECTED INVENTORY-DATA-FILE RECORDS, WITH REASON.            
+       FD  EXCEPTION-REPORT-FILE                                                
+           RECORDING MODE IS F                                                  
+           LABEL RECORDS ARE OMITTED                                            
+           RECORD CONTAINS 133 CHARACTERS                                       
+           BLOCK CONTAINS 0 RECORDS                                             
+           DATA RECORD IS EXCEPTION-REPORT-REC.                                 
+
+       01  EXCEPTION-REPORT-REC           PIC X(133).                           
+
+      * SORT-WORK-FILE ORDERS INVENTORY-DATA-FILE BY WAREHOUSE-NO-IN            
+      *   THEN PART-NO-IN SO THE REPORT PRINTS AS SELF-CONTAINED                
+      *   SECTIONS, ONE PER WAREHOUSE.  SRT-WAREHOUSE-NO/SRT-PART-NO            
+      *   LINE UP WITH WAREHOUSE-NO-IN/PART-NO-IN IN INV-IN-REC SO A            
+      *   RECORD CAN BE RELEASED/RETURNED WITH A STRAIGHT MOVE.                 
+       SD  SORT-WORK-FILE                                                       
+           DATA RECORD IS SORT-REC.                                             
+
+       01  SORT-REC.                                                            
+           03 FILLER                       PIC X.                               
+           03 SRT-WAREHOUSE-NO              PIC XX.                             
+           03 FILLER                       PIC XX.                              
+           03 SRT-PART-NO                   PIC X(5).                           
+           03 FILLER                       PIC X(110).                          
+
+      * CHECKPOINT-IN-FILE       ------->     INPUT ON A RESTART                
+      *   CARRIES THE LAST CHECKPOINT RECORD WRITTEN BY THE RUN BEING           
+      *   RESTARTED.                                                            
+       FD  CHECKPOINT-IN-FILE                                                   
+           RECORDING MODE IS F                                                  
+           LABEL RECORDS ARE STANDARD                                           
+           RECORD CONTAINS 179 CHARACTERS                                       
+           BLOCK CONTAINS 0 RECORDS                                             
+           DATA RECORD IS CHECKPOINT-IN-REC.                                    
+
+       01  CHECKPOINT-IN-REC              PIC X(179).                           
+
+      * CHECKPOINT-OUT-FILE      ------->     OUTPUT                            
+      *   GETS ONE RECORD EVERY TIME J000-WRITE-CHECKPOINT RUNS, SO             
+      *   THE LATEST RECORD ON THE FILE IS ALWAYS THE MOST RECENT               
+      *   PART PRINTED.                                                         
+       FD  CHECKPOINT-OUT-FILE                                                  
+           RECORDING MODE IS F                                                  
+           LABEL RECORDS ARE STANDARD                                           
+           RECORD CONTAINS 179 CHARACTERS                                       
+           BLOCK CONTAINS 0 RECORDS                                             
+           DATA RECORD IS CHECKPOINT-OUT-REC.                                   
+
+       01  CHECKPOINT-OUT-REC             PIC X(179).                           
+
+      * EXTRACT-FILE              ------->     OUTPUT                           
+      *   A FLAT, FIXED-LAYOUT COPY OF EVERY PART PRINTED ON THE                
+      *   REDUCTION LIST, FOR DOWNSTREAM SYSTEMS TO READ INSTEAD OF             
+      *   RE-KEYING NUMBERS OFF THE PRINTED REPORT.                             
+       FD  EXTRACT-FILE                                                         
+           RECORDING MODE IS F                                                  
+           LABEL RECORDS ARE STANDARD                                           
+           RECORD CONTAINS 83 CHARACTERS                                        
+           BLOCK CONTAINS 0 RECORDS                                             
+           DATA RECORD IS EXTRACT-REC.                                          
+
+       01  EXTRACT-REC                    PIC X(83).                            
+
       *---------------------------------------------------------------          
        WORKING-STORAGE SECTION.                                                 
       *---------------------------------------------------------------          
-                                                                                
+
        77  LINE-CTR        VALUE ZEROS     PIC S99.                             
-                                                                                
+
        77  EOF-IND                         PIC X.                               
-                                                                                
+
+       77  PREV-WAREHOUSE-NO               PIC XX          VALUE SPACES.        
+
+      * FIRST-REC-SW SUPPRESSES THE WAREHOUSE CONTROL BREAK ON THE              
+      *   FIRST RECORD RETURNED FROM SORT-WORK-FILE.                            
+       77  FIRST-REC-SW                    PIC X           VALUE 'Y'.           
+           88 FIRST-REC                     VALUE 'Y'.                          
+
+      * ANY-DATA-SW IS SET WHEN AT LEAST ONE RECORD COMES BACK FROM             
+      *   SORT-WORK-FILE, SO Z000-FINISH KNOWS WHETHER THERE IS A               
+      *   FINAL SUBTOTAL/GRAND TOTAL TO PRINT.                                  
+       77  ANY-DATA-SW                     PIC X           VALUE 'N'.           
+           88 ANY-DATA                      VALUE 'Y'.                          
+
+      * RESTART-SW IS ACCEPTED FROM THE CONSOLE AT START-UP.  'Y'               
+      *   MEANS THIS RUN PICKS UP WHERE A PRIOR, ABENDED RUN LEFT OFF.          
+       77  RESTART-SW                      PIC X           VALUE 'N'.           
+           88 RESTARTING                    VALUE 'Y'.                          
+
+      * PAST-CKPT-SW IS 'N' ONLY WHILE A RESTART IS SKIPPING SORTED             
+      *   RECORDS ALREADY PRINTED BY THE ABENDED RUN.  ON A COLD START          
+      *   THERE IS NOTHING TO SKIP, SO IT DEFAULTS TO 'Y'.                      
+       77  PAST-CKPT-SW                    PIC X           VALUE 'Y'.           
+           88 PAST-CKPT                     VALUE 'Y'.                          
+
+      * CKPT-EOF-SW/CKPT-FOUND-SW DRIVE H000-RESTORE-CHECKPOINT'S               
+      *   READ LOOP OVER CHECKPOINT-IN-FILE.                                    
+       77  CKPT-EOF-SW                     PIC X           VALUE 'N'.           
+           88 CKPT-EOF                      VALUE 'Y'.                          
+       77  CKPT-FOUND-SW                   PIC X           VALUE 'N'.           
+           88 CKPT-FOUND                    VALUE 'Y'.                          
+
+      * VALID-REC-SW INDICATES WHETHER THE CURRENT RECORD PASSED                
+      *   E000-VALIDATE-RECORD'S EDITS.                                         
+       77  VALID-REC-SW                    PIC X.                               
+           88 VALID-REC                    VALUE 'Y'.                           
+           88 INVALID-REC                  VALUE 'N'.                           
+
+      * FIRST-EXCEPT-SW CONTROLS WHEN THE EXCEPTION REPORT HEADING              
+      *   IS WRITTEN - ONLY ONCE, ON THE FIRST REJECTED RECORD.                 
+       77  FIRST-EXCEPT-SW                 PIC X           VALUE 'Y'.           
+           88 FIRST-EXCEPT                  VALUE 'Y'.                          
+
+      * EXCEPT-LINE-CTR IS THE PAGE LINE COUNTER FOR THE EXCEPTION              
+      *   LISTING - THE SAME LINE-CTR/56-LINE PAGE-OVERFLOW PATTERN             
+      *   USED FOR THE REDUCTION REPORT, KEPT SEPARATE SINCE THE TWO            
+      *   REPORTS PAGINATE INDEPENDENTLY.                                       
+       77  EXCEPT-LINE-CTR                 VALUE ZEROS     PIC S99.             
+
+       77  EXCEPTION-REASON                PIC X(30)       VALUE SPACES.        
+
+      * DAYS-IN-MONTH-TBL IS USED TO EDIT LSD-DAY-IN/DR-DAY-IN                  
+      *   AGAINST THE NUMBER OF DAYS IN THE MONTH BEING CHECKED.                
+      *   (FEBRUARY IS CARRIED AS 28 - LEAP YEAR IS NOT CONSIDERED.)            
+       01  DAYS-IN-MONTH-VALUES.                                                
+           05 FILLER                    PIC 9(2)        VALUE 31.               
+           05 FILLER                    PIC 9(2)        VALUE 28.               
+           05 FILLER                    PIC 9(2)        VALUE 31.               
+           05 FILLER                    PIC 9(2)        VALUE 30.               
+           05 FILLER                    PIC 9(2)        VALUE 31.               
+           05 FILLER                    PIC 9(2)        VALUE 30.               
+           05 FILLER                    PIC 9(2)        VALUE 31.               
+           05 FILLER                    PIC 9(2)        VALUE 31.               
+           05 FILLER                    PIC 9(2)        VALUE 30.               
+           05 FILLER                    PIC 9(2)        VALUE 31.               
+           05 FILLER                    PIC 9(2)        VALUE 30.               
+           05 FILLER                    PIC 9(2)        VALUE 31.               
+       01  DAYS-IN-MONTH REDEFINES DAYS-IN-MONTH-VALUES.                        
+           05 DAYS-IN-MONTH-TBL         PIC 9(2)        OCCURS 12 TIMES.        
+
+      * EXCEPTION-HEADING IS THE ONE-TIME HEADING FOR THE                       
+      *   EXCEPTION LISTING.                                                    
+       01  EXCEPTION-HEADING.                                                   
+           03 CC                        PIC X.                                  
+           03 FILLER                    PIC X(18)                               
+              VALUE 'REJECTED RECORDS -'.                                       
+           03 FILLER       VALUE SPACES PIC X.                                  
+           03 FILLER                    PIC X(27)                               
+              VALUE 'INVENTORY EXCEPTION LISTING'.                              
+           03 FILLER       VALUE SPACES PIC X(5).                               
+           03 FILLER                    PIC X(4)    VALUE 'WHSE'.               
+           03 FILLER       VALUE SPACES PIC X(3).                               
+           03 FILLER                    PIC X(4)    VALUE 'PART'.               
+           03 FILLER       VALUE SPACES PIC X(3).                               
+           03 FILLER                    PIC X(6)    VALUE 'REASON'.             
+
+      * EXCEPTION-LINE IS ONE DETAIL LINE ON THE EXCEPTION LISTING -            
+      *   THE OFFENDING WAREHOUSE/PART AND THE REASON IT WAS REJECTED.          
+       01  EXCEPTION-LINE.                                                      
+           03 CC                        PIC X.                                  
+           03 EXCEPT-WHSE               PIC XX.                                 
+           03 FILLER       VALUE SPACES PIC XXX.                                
+           03 EXCEPT-PART               PIC X(5).                               
+           03 FILLER       VALUE SPACES PIC XXX.                                
+           03 EXCEPT-REASON             PIC X(30).                              
+
+
       * INV-IN-REC IS THE FIELD BREAKDOWN FOR INVENTORY-DATA-REC                
-      *    IT IS THE RESTRUCTURING OF THE INPUT RECORD.                         
-       01  INV-IN-REC.                                                          
-           03 FILLER       VALUE SPACE     PIC X.                               
-           03 WAREHOUSE-NO-IN              PIC XX.                              
-           03 FILLER       VALUE SPACES    PIC XX.                              
-           03 PART-NO-IN                   PIC X(5).                            
-           03 FILLER       VALUE SPACES    PIC XX.                              
-           03 PART-DESC-IN                 PIC X(20).                           
-           03 FILLER       VALUE SPACES    PIC XX.                              
-           03 UNIT-PRICE-IN                PIC 9(6).                            
-           03 FILLER       VALUE SPACE     PIC X.                               
-           03 QUANTITY-SOLD-IN.                                                 
-              05 QS-JAN-IN                 PIC 9(4).                            
-              05 QS-FEB-IN                 PIC 9(4).                            
-              05 QS-MAR-IN                 PIC 9(4).                            
-              05 QS-APR-IN                 PIC 9(4).                            
-              05 QS-MAY-IN                 PIC 9(4).                            
-              05 QS-JUN-IN                 PIC 9(4).                            
-           03 FILLER       VALUE SPACES    PIC XX.                              
-           03 LAST-SALE-DATE-IN.                                                
-              05 LSD-YR-IN                 PIC 99.                              
-              05 LSD-MO-IN                 PIC 99.                              
-              05 LSD-DAY-IN                PIC 99.                              
-           03 DATE-RECEIPT-IN.                                                  
-              05 DR-MO-IN                  PIC 99.                              
-              05 DR-DAY-IN                 PIC 99.                              
-              05 DR-YR-IN                  PIC 99.                              
-           03 FILLER       VALUE SPACE     PIC X.                               
-                                                                                
+      *    IT IS THE RESTRUCTURING OF THE INPUT RECORD.  THE LAYOUT IS          
+      *    KEPT IN COPYBOOK INVINREC SO THIS PROGRAM AND PROGRAM2 STAY          
+      *    IN SYNC ON ONE DEFINITION.                                           
+           COPY INVINREC.                                                       
+
       * INV-OUT-REC IS THE FIELD BREAKDOWN FOR INVENTORY-REPORT-REC             
       *    IT IS THE RESTRUCTURING OF THE OUTPUT RECORD.                        
        01  INV-OUT-REC.                                                         
@@ -119,9 +258,9 @@
            03 FILLER       VALUE SPACES    PIC XX.                              
            03 PART-DESC-OUT                PIC X(20).                           
            03 FILLER       VALUE SPACES    PIC XXX.                             
-           03 UNIT-PRICE-OUT               PIC 9(6).                            
+           03 UNIT-PRICE-OUT               PIC ZZZZZ9.99.                       
            03 FILLER       VALUE SPACES    PIC X(4).                            
-      * QUANTITY-SOLD (QS) VALUES FOR JANUARY - JUNE                            
+      * QUANTITY-SOLD (QS) VALUES FOR JANUARY - DECEMBER                        
            03 QS-JAN-OUT                   PIC 9(4).                            
            03 FILLER       VALUE SPACES    PIC XX.                              
            03 QS-FEB-OUT                   PIC 9(4).                            
@@ -133,6 +272,18 @@
            03 QS-MAY-OUT                   PIC 9(4).                            
            03 FILLER       VALUE SPACES    PIC XX.                              
            03 QS-JUN-OUT                   PIC 9(4).                            
+           03 FILLER       VALUE SPACES    PIC XX.                              
+           03 QS-JUL-OUT                   PIC 9(4).                            
+           03 FILLER       VALUE SPACES    PIC XX.                              
+           03 QS-AUG-OUT                   PIC 9(4).                            
+           03 FILLER       VALUE SPACES    PIC XX.                              
+           03 QS-SEP-OUT                   PIC 9(4).                            
+           03 FILLER       VALUE SPACES    PIC XX.                              
+           03 QS-OCT-OUT                   PIC 9(4).                            
+           03 FILLER       VALUE SPACES    PIC XX.                              
+           03 QS-NOV-OUT                   PIC 9(4).                            
+           03 FILLER       VALUE SPACES    PIC XX.                              
+           03 QS-DEC-OUT                   PIC 9(4).                            
            03 FILLER       VALUE SPACES    PIC XXX.                             
       * LAST SALE DATE (LSD)                                                    
            03 LSD-MO-OUT                   PIC 99.                              
@@ -147,8 +298,196 @@
            03 DR-DAY-OUT                   PIC 99.                              
            03 FILLER       VALUE '-'       PIC X.                               
            03 DR-YR-OUT                    PIC 99.                              
-           03 FILLER       VALUE SPACES    PIC X(27).                           
-                                                                                
+           03 FILLER       VALUE SPACES    PIC X(3).                            
+      * REORDER-FLAG-OUT SHOWS 'REORDER' WHEN ON-HAND-QTY-IN HAS                
+      *   FALLEN BELOW REORDER-POINT-IN (SET BY L000-CHECK-REORDER).            
+           03 REORDER-FLAG-OUT             PIC X(7).                            
+           03 FILLER       VALUE SPACES    PIC X(17).                           
+
+      * EXT-VALUE-WORK HOLDS THE NUMERIC RESULT OF EACH MONTH'S                 
+      *   EXTENDED DOLLAR VALUE (UNIT-PRICE-IN TIMES THAT MONTH'S               
+      *   QUANTITY SOLD) BEFORE IT IS MOVED TO EXT-VALUE-LINE FOR               
+      *   PRINTING.                                                             
+       01  EXT-VALUE-WORK.                                                      
+           05 EXT-JAN-OUT                 PIC 9(7)V99     VALUE ZERO.           
+           05 EXT-FEB-OUT                 PIC 9(7)V99     VALUE ZERO.           
+           05 EXT-MAR-OUT                 PIC 9(7)V99     VALUE ZERO.           
+           05 EXT-APR-OUT                 PIC 9(7)V99     VALUE ZERO.           
+           05 EXT-MAY-OUT                 PIC 9(7)V99     VALUE ZERO.           
+           05 EXT-JUN-OUT                 PIC 9(7)V99     VALUE ZERO.           
+           05 EXT-JUL-OUT                 PIC 9(7)V99     VALUE ZERO.           
+           05 EXT-AUG-OUT                 PIC 9(7)V99     VALUE ZERO.           
+           05 EXT-SEP-OUT                 PIC 9(7)V99     VALUE ZERO.           
+           05 EXT-OCT-OUT                 PIC 9(7)V99     VALUE ZERO.           
+           05 EXT-NOV-OUT                 PIC 9(7)V99     VALUE ZERO.           
+           05 EXT-DEC-OUT                 PIC 9(7)V99     VALUE ZERO.           
+           05 EXT-TOTAL-OUT               PIC 9(8)V99     VALUE ZERO.           
+
+      * EXT-VALUE-LINE IS THE PER-PART EXTENDED-DOLLAR-VALUE LINE               
+      *   PRINTED RIGHT BELOW EACH DETAIL LINE IN C000-CREATE-REPORT.           
+      *   IT SHOWS WHAT EACH MONTH'S QUANTITY SOLD WAS WORTH AT                 
+      *   UNIT-PRICE-IN, AND THE TWELVE-MONTH TOTAL FOR THE PART.               
+       01  EXT-VALUE-LINE.                                                      
+           03 CC                           PIC X.                               
+           03 FILLER       VALUE SPACES    PIC X(8).                            
+           03 FILLER                       PIC X(13)                            
+              VALUE 'EXT VALUE -->'.                                            
+           03 FILLER       VALUE SPACES    PIC X(5).                            
+           03 EXT-JAN                    PIC ZZZZZ9.99.                         
+           03 EXT-FEB                    PIC ZZZZZ9.99.                         
+           03 EXT-MAR                    PIC ZZZZZ9.99.                         
+           03 EXT-APR                    PIC ZZZZZ9.99.                         
+           03 EXT-MAY                    PIC ZZZZZ9.99.                         
+           03 EXT-JUN                    PIC ZZZZZ9.99.                         
+           03 EXT-JUL                    PIC ZZZZZ9.99.                         
+           03 EXT-AUG                    PIC ZZZZZ9.99.                         
+           03 EXT-SEP                    PIC ZZZZZ9.99.                         
+           03 EXT-OCT                    PIC ZZZZZ9.99.                         
+           03 EXT-NOV                    PIC ZZZZZ9.99.                         
+           03 EXT-DEC                    PIC ZZZZZ9.99.                         
+           03 FILLER       VALUE SPACES    PIC X(3).                            
+           03 FILLER                       PIC X(9)                             
+              VALUE 'TOTAL -->'.                                                
+           03 EXT-TOTAL                  PIC ZZZZZZZ9.99.                       
+
+      * WAREHOUSE MONTH-BY-MONTH ACCUMULATORS FOR THE CONTROL BREAK             
+      *   SUBTOTAL LINE.  RESET TO ZERO EACH TIME THE WAREHOUSE                 
+      *   NUMBER CHANGES.                                                       
+       01  WH-MONTH-TOTALS.                                                     
+           05 WH-JAN-TOTAL               PIC 9(7)        VALUE ZERO.            
+           05 WH-FEB-TOTAL               PIC 9(7)        VALUE ZERO.            
+           05 WH-MAR-TOTAL               PIC 9(7)        VALUE ZERO.            
+           05 WH-APR-TOTAL               PIC 9(7)        VALUE ZERO.            
+           05 WH-MAY-TOTAL               PIC 9(7)        VALUE ZERO.            
+           05 WH-JUN-TOTAL               PIC 9(7)        VALUE ZERO.            
+           05 WH-JUL-TOTAL               PIC 9(7)        VALUE ZERO.            
+           05 WH-AUG-TOTAL               PIC 9(7)        VALUE ZERO.            
+           05 WH-SEP-TOTAL               PIC 9(7)        VALUE ZERO.            
+           05 WH-OCT-TOTAL               PIC 9(7)        VALUE ZERO.            
+           05 WH-NOV-TOTAL               PIC 9(7)        VALUE ZERO.            
+           05 WH-DEC-TOTAL               PIC 9(7)        VALUE ZERO.            
+
+      * GRAND TOTAL ACCUMULATORS - ACROSS ALL WAREHOUSES, CARRIED               
+      *   FOR THE LIFE OF THE RUN AND PRINTED BY Z000-FINISH.                   
+       01  GRAND-MONTH-TOTALS.                                                  
+           05 GR-JAN-TOTAL               PIC 9(7)        VALUE ZERO.            
+           05 GR-FEB-TOTAL               PIC 9(7)        VALUE ZERO.            
+           05 GR-MAR-TOTAL               PIC 9(7)        VALUE ZERO.            
+           05 GR-APR-TOTAL               PIC 9(7)        VALUE ZERO.            
+           05 GR-MAY-TOTAL               PIC 9(7)        VALUE ZERO.            
+           05 GR-JUN-TOTAL               PIC 9(7)        VALUE ZERO.            
+           05 GR-JUL-TOTAL               PIC 9(7)        VALUE ZERO.            
+           05 GR-AUG-TOTAL               PIC 9(7)        VALUE ZERO.            
+           05 GR-SEP-TOTAL               PIC 9(7)        VALUE ZERO.            
+           05 GR-OCT-TOTAL               PIC 9(7)        VALUE ZERO.            
+           05 GR-NOV-TOTAL               PIC 9(7)        VALUE ZERO.            
+           05 GR-DEC-TOTAL               PIC 9(7)        VALUE ZERO.            
+
+      * CKPT-REC IS BUILT BY J000-WRITE-CHECKPOINT AND WRITTEN TO               
+      *   CHECKPOINT-OUT-FILE AFTER EVERY PART PRINTED, AND IS READ             
+      *   BACK BY H000-RESTORE-CHECKPOINT ON A RESTART.  IT CARRIES             
+      *   ENOUGH STATE (THE KEY OF THE LAST PART PRINTED, LINE-CTR,             
+      *   PREV-WAREHOUSE-NO, AND BOTH SETS OF MONTH-BY-MONTH                    
+      *   ACCUMULATORS) TO PICK UP PRINTING AND TOTALING EXACTLY WHERE          
+      *   THE ABENDED RUN LEFT OFF.                                             
+       01  CKPT-REC.                                                            
+           03 CKPT-WHSE                   PIC XX.                               
+           03 CKPT-PART                   PIC X(5).                             
+           03 CKPT-LINE-CTR               PIC S99.                              
+           03 CKPT-PREV-WHSE              PIC XX.                               
+           03 CKPT-WH-TOTALS.                                                   
+              05 CKPT-WH-JAN              PIC 9(7).                             
+              05 CKPT-WH-FEB              PIC 9(7).                             
+              05 CKPT-WH-MAR              PIC 9(7).                             
+              05 CKPT-WH-APR              PIC 9(7).                             
+              05 CKPT-WH-MAY              PIC 9(7).                             
+              05 CKPT-WH-JUN              PIC 9(7).                             
+              05 CKPT-WH-JUL              PIC 9(7).                             
+              05 CKPT-WH-AUG              PIC 9(7).                             
+              05 CKPT-WH-SEP              PIC 9(7).                             
+              05 CKPT-WH-OCT              PIC 9(7).                             
+              05 CKPT-WH-NOV              PIC 9(7).                             
+              05 CKPT-WH-DEC              PIC 9(7).                             
+           03 CKPT-GR-TOTALS.                                                   
+              05 CKPT-GR-JAN              PIC 9(7).                             
+              05 CKPT-GR-FEB              PIC 9(7).                             
+              05 CKPT-GR-MAR              PIC 9(7).                             
+              05 CKPT-GR-APR              PIC 9(7).                             
+              05 CKPT-GR-MAY              PIC 9(7).                             
+              05 CKPT-GR-JUN              PIC 9(7).                             
+              05 CKPT-GR-JUL              PIC 9(7).                             
+              05 CKPT-GR-AUG              PIC 9(7).                             
+              05 CKPT-GR-SEP              PIC 9(7).                             
+              05 CKPT-GR-OCT              PIC 9(7).                             
+              05 CKPT-GR-NOV              PIC 9(7).                             
+              05 CKPT-GR-DEC              PIC 9(7).                             
+
+      * EXTRACT-OUT-REC IS THE NAMED LAYOUT BEHIND EXTRACT-REC,                 
+      *   BUILT BY K000-WRITE-EXTRACT-REC FOR EVERY PART PRINTED ON             
+      *   THE REDUCTION LIST.                                                   
+       01  EXTRACT-OUT-REC.                                                     
+           03 EOR-WHSE                    PIC XX.                               
+           03 EOR-PART                    PIC X(5).                             
+           03 EOR-DESC                    PIC X(20).                            
+           03 EOR-PRICE                   PIC 9(6)V99.                          
+           03 EOR-QTY.                                                          
+              05 EOR-JAN                  PIC 9(4).                             
+              05 EOR-FEB                  PIC 9(4).                             
+              05 EOR-MAR                  PIC 9(4).                             
+              05 EOR-APR                  PIC 9(4).                             
+              05 EOR-MAY                  PIC 9(4).                             
+              05 EOR-JUN                  PIC 9(4).                             
+              05 EOR-JUL                  PIC 9(4).                             
+              05 EOR-AUG                  PIC 9(4).                             
+              05 EOR-SEP                  PIC 9(4).                             
+              05 EOR-OCT                  PIC 9(4).                             
+              05 EOR-NOV                  PIC 9(4).                             
+              05 EOR-DEC                  PIC 9(4).                             
+
+      * WH-TOTAL-LINE IS THE WAREHOUSE SUBTOTAL LINE PRINTED ON A               
+      *   WAREHOUSE-NO-IN CONTROL BREAK.                                        
+       01  WH-TOTAL-LINE.                                                       
+           03 CC                           PIC X.                               
+           03 FILLER       VALUE SPACES    PIC X(3).                            
+           03 WH-TOTAL-WHSE                PIC XX.                              
+           03 FILLER       VALUE SPACES    PIC X(3).                            
+           03 FILLER                       PIC X(27)                            
+              VALUE 'WAREHOUSE TOTAL'.                                          
+           03 FILLER       VALUE SPACES    PIC X(9).                            
+           03 WHT-JAN                   PIC ZZZZZ9.                             
+           03 WHT-FEB                   PIC ZZZZZ9.                             
+           03 WHT-MAR                   PIC ZZZZZ9.                             
+           03 WHT-APR                   PIC ZZZZZ9.                             
+           03 WHT-MAY                   PIC ZZZZZ9.                             
+           03 WHT-JUN                   PIC ZZZZZ9.                             
+           03 WHT-JUL                   PIC ZZZZZ9.                             
+           03 WHT-AUG                   PIC ZZZZZ9.                             
+           03 WHT-SEP                   PIC ZZZZZ9.                             
+           03 WHT-OCT                   PIC ZZZZZ9.                             
+           03 WHT-NOV                   PIC ZZZZZ9.                             
+           03 WHT-DEC                   PIC ZZZZZ9.                             
+
+      * GRAND-TOTAL-LINE IS THE FINAL TOTAL LINE PRINTED BY                     
+      *   Z000-FINISH AFTER ALL WAREHOUSES HAVE BEEN PROCESSED.                 
+       01  GRAND-TOTAL-LINE.                                                    
+           03 CC                           PIC X.                               
+           03 FILLER       VALUE SPACES    PIC X(8).                            
+           03 FILLER                       PIC X(28)                            
+              VALUE 'GRAND TOTAL - ALL WAREHOUSES'.                             
+           03 FILLER       VALUE SPACES    PIC X(9).                            
+           03 GRT-JAN                   PIC ZZZZZ9.                             
+           03 GRT-FEB                   PIC ZZZZZ9.                             
+           03 GRT-MAR                   PIC ZZZZZ9.                             
+           03 GRT-APR                   PIC ZZZZZ9.                             
+           03 GRT-MAY                   PIC ZZZZZ9.                             
+           03 GRT-JUN                   PIC ZZZZZ9.                             
+           03 GRT-JUL                   PIC ZZZZZ9.                             
+           03 GRT-AUG                   PIC ZZZZZ9.                             
+           03 GRT-SEP                   PIC ZZZZZ9.                             
+           03 GRT-OCT                   PIC ZZZZZ9.                             
+           03 GRT-NOV                   PIC ZZZZZ9.                             
+           03 GRT-DEC                   PIC ZZZZZ9.                             
+
       * HEADING FOR THE REPORT WITH DATE IN UPPER RIGHT CORNER                  
        01  REPORT-HEADING.                                                      
            03 CC                           PIC X.                               
@@ -165,14 +504,14 @@
               05 FILLER    VALUE '-'       PIC X.                               
               05 REPORT-YEAR               PIC XX.                              
            03 FILLER       VALUE SPACES    PIC X(14).                           
-                                                                                
+
       * SYS-DATE IS THE SYSTEM DATE OBTAINED THROUGH ACCEPT                     
       *   IT WILL BE USED FOR THE REPORT DATE                                   
        01  SYS-DATE.                                                            
            03 SYS-YEAR                     PIC XX.                              
            03 SYS-MONTH                    PIC XX.                              
            03 SYS-DAY                      PIC XX.                              
-                                                                                
+
       * TOP OF 2 LINE COLUMN HEADING                                            
        01  COLHDG-TOP.                                                          
            03 CC                           PIC X.                               
@@ -186,7 +525,7 @@
            03 FILLER                       PIC X(12)                            
               VALUE 'DATE OF LAST'.                                             
            03 FILLER       VALUE SPACES    PIC X(25).                           
-                                                                                
+
       * SECOND LINE OF 2 LINE COLUMN HEADING                                    
        01  COLHDG-BOTTOM.                                                       
            03 CC                           PIC X.                               
@@ -212,6 +551,18 @@
            03 FILLER       VALUE 'MAY'     PIC XXX.                             
            03 FILLER       VALUE SPACES    PIC XXX.                             
            03 FILLER       VALUE 'JUN'     PIC XXX.                             
+           03 FILLER       VALUE SPACES    PIC XXX.                             
+           03 FILLER       VALUE 'JUL'     PIC XXX.                             
+           03 FILLER       VALUE SPACES    PIC XXX.                             
+           03 FILLER       VALUE 'AUG'     PIC XXX.                             
+           03 FILLER       VALUE SPACES    PIC XXX.                             
+           03 FILLER       VALUE 'SEP'     PIC XXX.                             
+           03 FILLER       VALUE SPACES    PIC XXX.                             
+           03 FILLER       VALUE 'OCT'     PIC XXX.                             
+           03 FILLER       VALUE SPACES    PIC XXX.                             
+           03 FILLER       VALUE 'NOV'     PIC XXX.                             
+           03 FILLER       VALUE SPACES    PIC XXX.                             
+           03 FILLER       VALUE 'DEC'     PIC XXX.                             
            03 FILLER       VALUE SPACES    PIC XX.                              
            03 FILLER                       PIC X(9)                             
               VALUE 'LAST SALE'.                                                
@@ -222,20 +573,26 @@
       ***************************************************************           
        PROCEDURE DIVISION.                                                      
       ***************************************************************           
-                                                                                
+
       *--------------------------------------------------------------           
        A000-MAIN                           SECTION.                             
       *                                                                         
-      *   THIS SECTION IS THE MAIN DRIVER FOR THE PROGRAM.                      
+      *   THIS SECTION IS THE MAIN DRIVER FOR THE PROGRAM.  THE                 
+      *     REPORT IS DRIVEN OFF SORT-WORK-FILE RATHER THAN                     
+      *     INVENTORY-DATA-FILE DIRECTLY SO IT PRINTS IN                        
+      *     WAREHOUSE-NO-IN/PART-NO-IN ORDER.                                   
       *--------------------------------------------------------------           
-                                                                                
+
            PERFORM         B000-INIT.                                           
-                                                                                
-           PERFORM         C000-CREATE-REPORT                                   
-                           UNTIL EOF-IND = 'Y'.                                 
-                                                                                
+
+           SORT            SORT-WORK-FILE                                       
+                            ON ASCENDING KEY SRT-WAREHOUSE-NO                   
+                                             SRT-PART-NO                        
+                            INPUT PROCEDURE  P000-SORT-INPUT                    
+                            OUTPUT PROCEDURE Q000-SORT-OUTPUT.                  
+
            PERFORM         Z000-FINISH.                                         
-                                                                                
+
            GOBACK.                                                              
       /                                                                         
       *--------------------------------------------------------------           
@@ -244,32 +601,187 @@
       *  B000-INIT CONTAINS THE INITIALIZATION STATEMENTS TO BE                 
       *    PERFORMED AT THE BEGINNING OF THE PROGRAM.                           
       *--------------------------------------------------------------           
-                                                                                
-           MOVE            'N'             TO EOF-IND.                          
-                                                                                
+
       *  LINE COUNTER IS INITIALIZED TO 99 TO FORCE A HEADER                    
       *      TO BE PRINTED AT THE BEGINNING OF THE REPORT.                      
            MOVE            99              TO LINE-CTR.                         
-                                                                                
+
       *  ACCEPT THE SYSTEM DATE AND MOVE IT TO THE HEADING'S DATE               
            ACCEPT          SYS-DATE        FROM DATE.                           
            MOVE            SYS-DAY         TO REPORT-DAY.                       
            MOVE            SYS-MONTH       TO REPORT-MONTH.                     
            MOVE            SYS-YEAR        TO REPORT-YEAR.                      
-                                                                                
-      *  OPEN THE INPUT AND OUTPUT FILES                                        
+
+      *  OPEN THE REPORT FILE.  INVENTORY-DATA-FILE AND                         
+      *    EXCEPTION-REPORT-FILE ARE OPENED BY P000-SORT-INPUT, THE             
+      *    ONLY SECTION THAT USES THEM.                                         
+           OPEN            OUTPUT          INVENTORY-REPORT-FILE                
+                           OUTPUT          CHECKPOINT-OUT-FILE                  
+                           OUTPUT          EXTRACT-FILE.                        
+
+      *  ACCEPT THE RESTART INDICATOR.  'Y' MEANS RESUME A PRIOR RUN            
+      *    FROM ITS LAST CHECKPOINT; ANYTHING ELSE IS A COLD START.             
+           ACCEPT          RESTART-SW      FROM CONSOLE.                        
+
+           IF      RESTARTING                                                   
+                   PERFORM H000-RESTORE-CHECKPOINT                              
+           END-IF.                                                              
+
+       DEPART.                                                                  
+           EXIT.                                                                
+      /                                                                         
+      *--------------------------------------------------------------           
+       H000-RESTORE-CHECKPOINT             SECTION.                             
+      *                                                                         
+      *  H000-RESTORE-CHECKPOINT READS CHECKPOINT-IN-FILE FOR THE               
+      *    RECORD LEFT BY THE RUN BEING RESTARTED (THE FILE HOLDS AT            
+      *    MOST ONE RECORD PER RUN, SO THE LAST ONE READ IS THE ONE             
+      *    KEPT) AND RESTORES LINE-CTR, PREV-WAREHOUSE-NO, AND THE              
+      *    WAREHOUSE/GRAND MONTH-BY-MONTH ACCUMULATORS FROM IT SO               
+      *    C000-CREATE-REPORT CAN PICK UP EXACTLY WHERE THE ABENDED             
+      *    RUN LEFT OFF.                                                        
+      *--------------------------------------------------------------           
+
+           OPEN            INPUT           CHECKPOINT-IN-FILE.                  
+
+           MOVE            'N'             TO CKPT-EOF-SW.                      
+           PERFORM         I000-READ-CHECKPOINT-REC                             
+                           UNTIL CKPT-EOF.                                      
+
+           CLOSE           CHECKPOINT-IN-FILE.                                  
+
+           IF      CKPT-FOUND                                                   
+      *  LINE-CTR IS FORCED TO 99 RATHER THAN RESTORED FROM                     
+      *    CKPT-LINE-CTR SO THE NEXT DETAIL LINE'S PAGE-OVERFLOW                
+      *    TEST (LINE-CTR > 56) FIRES AND A HEADING PRINTS BEFORE IT -          
+      *    A RESTARTED RUN RESUMES ONTO A FRESH, BLANK SYSOUT WITH NO           
+      *    HEADING OF ITS OWN YET.                                              
+                   MOVE    99                  TO LINE-CTR                      
+                   MOVE    CKPT-PREV-WHSE      TO PREV-WAREHOUSE-NO             
+                   MOVE    CKPT-WH-JAN         TO WH-JAN-TOTAL                  
+                   MOVE    CKPT-WH-FEB         TO WH-FEB-TOTAL                  
+                   MOVE    CKPT-WH-MAR         TO WH-MAR-TOTAL                  
+                   MOVE    CKPT-WH-APR         TO WH-APR-TOTAL                  
+                   MOVE    CKPT-WH-MAY         TO WH-MAY-TOTAL                  
+                   MOVE    CKPT-WH-JUN         TO WH-JUN-TOTAL                  
+                   MOVE    CKPT-WH-JUL         TO WH-JUL-TOTAL                  
+                   MOVE    CKPT-WH-AUG         TO WH-AUG-TOTAL                  
+                   MOVE    CKPT-WH-SEP         TO WH-SEP-TOTAL                  
+                   MOVE    CKPT-WH-OCT         TO WH-OCT-TOTAL                  
+                   MOVE    CKPT-WH-NOV         TO WH-NOV-TOTAL                  
+                   MOVE    CKPT-WH-DEC         TO WH-DEC-TOTAL                  
+                   MOVE    CKPT-GR-JAN         TO GR-JAN-TOTAL                  
+                   MOVE    CKPT-GR-FEB         TO GR-FEB-TOTAL                  
+                   MOVE    CKPT-GR-MAR         TO GR-MAR-TOTAL                  
+                   MOVE    CKPT-GR-APR         TO GR-APR-TOTAL                  
+                   MOVE    CKPT-GR-MAY         TO GR-MAY-TOTAL                  
+                   MOVE    CKPT-GR-JUN         TO GR-JUN-TOTAL                  
+                   MOVE    CKPT-GR-JUL         TO GR-JUL-TOTAL                  
+                   MOVE    CKPT-GR-AUG         TO GR-AUG-TOTAL                  
+                   MOVE    CKPT-GR-SEP         TO GR-SEP-TOTAL                  
+                   MOVE    CKPT-GR-OCT         TO GR-OCT-TOTAL                  
+                   MOVE    CKPT-GR-NOV         TO GR-NOV-TOTAL                  
+                   MOVE    CKPT-GR-DEC         TO GR-DEC-TOTAL                  
+                   MOVE    'N'                 TO FIRST-REC-SW                  
+                   MOVE    'N'                 TO PAST-CKPT-SW                  
+           END-IF.                                                              
+
+       DEPART.                                                                  
+           EXIT.                                                                
+      /                                                                         
+      *--------------------------------------------------------------           
+       I000-READ-CHECKPOINT-REC            SECTION.                             
+      *                                                                         
+      *  I000-READ-CHECKPOINT-REC READS ONE RECORD OF                           
+      *    CHECKPOINT-IN-FILE INTO CKPT-REC.  SINCE THE FILE HOLDS AT           
+      *    MOST ONE RECORD, ANY RECORD READ MEANS A CHECKPOINT WAS              
+      *    FOUND.                                                               
+      *--------------------------------------------------------------           
+
+           READ    CHECKPOINT-IN-FILE      INTO CKPT-REC                        
+                   AT END  MOVE 'Y'        TO CKPT-EOF-SW                       
+           END-READ.                                                            
+
+           IF      NOT CKPT-EOF                                                 
+                   MOVE    'Y'             TO CKPT-FOUND-SW                     
+           END-IF.                                                              
+
+       DEPART.                                                                  
+           EXIT.                                                                
+      /                                                                         
+      *--------------------------------------------------------------           
+       P000-SORT-INPUT                     SECTION.                             
+      *                                                                         
+      *  P000-SORT-INPUT IS THE SORT'S INPUT PROCEDURE.  IT READS AND           
+      *    EDITS INVENTORY-DATA-FILE; RECORDS PASSING THE EDIT ARE              
+      *    RELEASED TO THE SORT, AND RECORDS FAILING IT ARE REJECTED            
+      *    TO THE EXCEPTION REPORT INSTEAD.  WHEN GO.READER HAS SEVERAL         
+      *    WAREHOUSE EXTRACTS (OR GDG GENERATIONS) CONCATENATED UNDER           
+      *    IT, THIS SECTION SEES THEM AS ONE CONTINUOUS INPUT FILE AND          
+      *    EVERY RECORD FROM EVERY DATASET GOES THROUGH THE SAME EDIT           
+      *    AND THE SAME SORT, SO THE RUN STILL PRODUCES ONE COMBINED,           
+      *    CORRECTLY ORDERED REPORT.                                            
+      *--------------------------------------------------------------           
+
            OPEN            INPUT           INVENTORY-DATA-FILE                  
-                           OUTPUT          INVENTORY-REPORT-FILE.               
-                                                                                
-      *  PERFORM THE INITIAL READ OF THE FILE.                                  
+                           OUTPUT          EXCEPTION-REPORT-FILE.               
+
+           MOVE            'N'             TO EOF-IND.                          
+           PERFORM         N000-READ-AND-VALIDATE                               
+                           UNTIL EOF-IND = 'Y'.                                 
+
+           CLOSE           INVENTORY-DATA-FILE                                  
+                           EXCEPTION-REPORT-FILE.                               
+
+       DEPART.                                                                  
+           EXIT.                                                                
+      /                                                                         
+      *--------------------------------------------------------------           
+       N000-READ-AND-VALIDATE              SECTION.                             
+      *                                                                         
+      *  N000-READ-AND-VALIDATE READS ONE RECORD OF                             
+      *    INVENTORY-DATA-FILE AND EDITS IT.  A RECORD THAT PASSES              
+      *    THE EDIT IS RELEASED TO SORT-WORK-FILE; ONE THAT FAILS IT            
+      *    IS WRITTEN TO THE EXCEPTION REPORT INSTEAD.                          
+      *--------------------------------------------------------------           
+
+           READ    INVENTORY-DATA-FILE     INTO INV-IN-REC                      
+                   AT END  MOVE 'Y'        TO EOF-IND                           
+           END-READ.                                                            
+
+           IF      EOF-IND NOT = 'Y'                                            
+                   PERFORM E000-VALIDATE-RECORD                                 
+                   IF      INVALID-REC                                          
+                           PERFORM F000-WRITE-EXCEPTION                         
+                   ELSE                                                         
+                           RELEASE SORT-REC FROM INV-IN-REC                     
+                   END-IF                                                       
+           END-IF.                                                              
+
+       DEPART.                                                                  
+           EXIT.                                                                
+      /                                                                         
+      *--------------------------------------------------------------           
+       Q000-SORT-OUTPUT                    SECTION.                             
+      *                                                                         
+      *  Q000-SORT-OUTPUT IS THE SORT'S OUTPUT PROCEDURE.  IT RETURNS           
+      *    THE SORTED RECORDS ONE AT A TIME AND DRIVES                          
+      *    C000-CREATE-REPORT, WHICH PRINTS THEM IN                             
+      *    WAREHOUSE-NO-IN/PART-NO-IN ORDER.                                    
+      *--------------------------------------------------------------           
+
+           MOVE            'N'             TO EOF-IND.                          
            PERFORM         R000-READ-INV-DATA-FILE.                             
+
            IF              EOF-IND = 'Y'                                        
                            DISPLAY ' '                                          
                            DISPLAY 'NO DATA RECORDS.'                           
-                           CLOSE           INVENTORY-DATA-FILE                  
-                                           INVENTORY-REPORT-FILE                
-                           GOBACK.                                              
-                                                                                
+           ELSE                                                                 
+                           MOVE    'Y'     TO ANY-DATA-SW                       
+                           PERFORM C000-CREATE-REPORT                           
+                                   UNTIL EOF-IND = 'Y'                          
+           END-IF.                                                              
+
        DEPART.                                                                  
            EXIT.                                                                
       /                                                                         
@@ -277,56 +789,514 @@
        C000-CREATE-REPORT                  SECTION.                             
       *                                                                         
       *   THIS SECTION IS THE MAIN PROCESSING LOOP.  IT PROCESSES THE           
-      *     RECORD FROM THE PRIOR READ (SO THAT THE INITIAL READ IS             
-      *     HANDLED) AND THEN READS THE NEXT RECORD.                            
+      *     RECORD FROM THE PRIOR RETURN (SO THAT THE INITIAL RETURN            
+      *     IS HANDLED) AND THEN RETURNS THE NEXT SORTED RECORD.                
       *--------------------------------------------------------------           
-                                                                                
+
+      * IF RESTARTING, SKIP RECORDS ALREADY PRINTED BY THE RUN THAT             
+      *   WROTE THE CHECKPOINT, RATHER THAN RUNNING THE CONTROL BREAK,          
+      *   WRITE, AND ACCUMULATE LOGIC AGAIN.  PROCESSING RESUMES WITH           
+      *   THE RECORD AFTER THE ONE NAMED ON THE CHECKPOINT.                     
+           IF      NOT PAST-CKPT                                                
+                   IF      WAREHOUSE-NO-IN = CKPT-WHSE                          
+                           AND PART-NO-IN = CKPT-PART                           
+                           MOVE    'Y'         TO PAST-CKPT-SW                  
+                   END-IF                                                       
+           ELSE                                                                 
+      * WAREHOUSE CONTROL BREAK - PRINT THE SUBTOTAL LINE, FORCE A              
+      *   PAGE BREAK, AND RESET THE ACCUMULATORS WHEN THE WAREHOUSE             
+      *   NUMBER CHANGES.  THE FIRST RECORD OF THE RUN IS NOT TREATED           
+      *   AS A BREAK.                                                           
+                   IF      FIRST-REC                                            
+                           MOVE    'N'         TO FIRST-REC-SW                  
+                           MOVE    WAREHOUSE-NO-IN TO PREV-WAREHOUSE-NO         
+                   ELSE                                                         
+                   IF      WAREHOUSE-NO-IN NOT = PREV-WAREHOUSE-NO              
+                           PERFORM S000-WRITE-WH-SUBTOTAL                       
+                           PERFORM T000-RESET-WH-TOTALS                         
+                           MOVE WAREHOUSE-NO-IN TO PREV-WAREHOUSE-NO            
+                           PERFORM W000-WRITE-HEADING                           
+                   END-IF                                                       
+                   END-IF                                                       
       *  PROCESS THE RECORD                                                     
-           MOVE    WAREHOUSE-NO-IN         TO WAREHOUSE-NO-OUT.                 
-           MOVE    PART-NO-IN              TO PART-NO-OUT.                      
-           MOVE    PART-DESC-IN            TO PART-DESC-OUT.                    
-           MOVE    UNIT-PRICE-IN           TO UNIT-PRICE-OUT.                   
-           MOVE    QS-JAN-IN               TO QS-JAN-OUT.                       
-           MOVE    QS-FEB-IN               TO QS-FEB-OUT.                       
-           MOVE    QS-MAR-IN               TO QS-MAR-OUT.                       
-           MOVE    QS-APR-IN               TO QS-APR-OUT.                       
-           MOVE    QS-MAY-IN               TO QS-MAY-OUT.                       
-           MOVE    QS-JUN-IN               TO QS-JUN-OUT.                       
-           MOVE    LSD-YR-IN               TO LSD-YR-OUT.                       
-           MOVE    LSD-MO-IN               TO LSD-MO-OUT.                       
-           MOVE    LSD-DAY-IN              TO LSD-DAY-OUT.                      
-           MOVE    DR-MO-IN                TO DR-MO-OUT.                        
-           MOVE    DR-DAY-IN               TO DR-DAY-OUT.                       
-           MOVE    DR-YR-IN                TO DR-YR-OUT.                        
-                                                                                
+                   MOVE    WAREHOUSE-NO-IN     TO WAREHOUSE-NO-OUT              
+                   MOVE    PART-NO-IN          TO PART-NO-OUT                   
+                   MOVE    PART-DESC-IN        TO PART-DESC-OUT                 
+                   MOVE    UNIT-PRICE-IN       TO UNIT-PRICE-OUT                
+                   MOVE    QS-JAN-IN           TO QS-JAN-OUT                    
+                   MOVE    QS-FEB-IN           TO QS-FEB-OUT                    
+                   MOVE    QS-MAR-IN           TO QS-MAR-OUT                    
+                   MOVE    QS-APR-IN           TO QS-APR-OUT                    
+                   MOVE    QS-MAY-IN           TO QS-MAY-OUT                    
+                   MOVE    QS-JUN-IN           TO QS-JUN-OUT                    
+                   MOVE    QS-JUL-IN           TO QS-JUL-OUT                    
+                   MOVE    QS-AUG-IN           TO QS-AUG-OUT                    
+                   MOVE    QS-SEP-IN           TO QS-SEP-OUT                    
+                   MOVE    QS-OCT-IN           TO QS-OCT-OUT                    
+                   MOVE    QS-NOV-IN           TO QS-NOV-OUT                    
+                   MOVE    QS-DEC-IN           TO QS-DEC-OUT                    
+                   MOVE    LSD-YR-IN           TO LSD-YR-OUT                    
+                   MOVE    LSD-MO-IN           TO LSD-MO-OUT                    
+                   MOVE    LSD-DAY-IN          TO LSD-DAY-OUT                   
+                   MOVE    DR-MO-IN            TO DR-MO-OUT                     
+                   MOVE    DR-DAY-IN           TO DR-DAY-OUT                    
+                   MOVE    DR-YR-IN            TO DR-YR-OUT                     
+
+      * FLAG THE PART IF IT HAS FALLEN BELOW ITS REORDER POINT                  
+                   PERFORM L000-CHECK-REORDER                                   
+
       * CHECK TO SEE IF NEED TO ADVANCE TO TOP OF PAGE                          
+                   IF      LINE-CTR > 56                                        
+                           PERFORM W000-WRITE-HEADING                           
+                   END-IF                                                       
+
+      * WRITE THE OUTPUT RECORD                                                 
+                   WRITE   INVENTORY-REPORT-REC FROM INV-OUT-REC                
+                           AFTER ADVANCING 2 LINES                              
+
+                   ADD     2                   TO LINE-CTR                      
+
+      * COMPUTE AND PRINT THE EXTENDED DOLLAR VALUE OF THE                      
+      *   REDUCTION, RIGHT BELOW THE DETAIL LINE JUST WRITTEN                   
+                   PERFORM G000-COMPUTE-EXT-VALUE                               
+
+                   WRITE   INVENTORY-REPORT-REC FROM EXT-VALUE-LINE             
+                           AFTER ADVANCING 1 LINE                               
+
+                   ADD     1                   TO LINE-CTR                      
+
+      * ACCUMULATE THE WAREHOUSE AND GRAND TOTALS                               
+                   PERFORM D000-ACCUMULATE-TOTALS                               
+
+      * WRITE THE MACHINE-READABLE EXTRACT RECORD FOR THIS PART                 
+                   PERFORM K000-WRITE-EXTRACT-REC                               
+
+      * RECORD THIS RECORD AS THE LATEST CHECKPOINT                             
+                   PERFORM J000-WRITE-CHECKPOINT                                
+           END-IF.                                                              
+
+      * RETURN NEXT SORTED RECORD                                               
+           PERFORM R000-READ-INV-DATA-FILE.                                     
+
+       DEPART.                                                                  
+           EXIT.                                                                
+      /                                                                         
+      *---------------------------------------------------------------          
+       R000-READ-INV-DATA-FILE             SECTION.                             
+      *                                                                         
+      *  R000-READ-INV-DATA-FILE RETURNS THE NEXT RECORD FROM                   
+      *    SORT-WORK-FILE, ALREADY VALIDATED AND IN WAREHOUSE-NO-IN/            
+      *    PART-NO-IN ORDER, INTO INV-IN-REC.                                   
+      *---------------------------------------------------------------          
+
+           RETURN  SORT-WORK-FILE           INTO INV-IN-REC                     
+                   AT END  MOVE 'Y'        TO EOF-IND                           
+           END-RETURN.                                                          
+
+       DEPART.                                                                  
+           EXIT.                                                                
+      /                                                                         
+      *---------------------------------------------------------------          
+       E000-VALIDATE-RECORD                SECTION.                             
+      *                                                                         
+      *  E000-VALIDATE-RECORD EDITS THE RECORD JUST READ INTO                   
+      *    INV-IN-REC.  UNIT PRICE AND QUANTITIES SOLD MUST BE                  
+      *    NUMERIC, AND THE LAST SALE DATE AND DATE OF RECEIPT MUST             
+      *    EACH BE A VALID CALENDAR MONTH/DAY COMBINATION.  ANY EDIT            
+      *    FAILURE SETS INVALID-REC AND THE REASON FOR THE REJECT.              
+      *---------------------------------------------------------------          
+
+           MOVE    'Y'                     TO VALID-REC-SW.                     
+           MOVE    SPACES                  TO EXCEPTION-REASON.                 
+
+           IF      UNIT-PRICE-IN NOT NUMERIC                                    
+                   MOVE    'N'             TO VALID-REC-SW                      
+                   MOVE    'UNIT PRICE NOT NUMERIC'                             
+                                           TO EXCEPTION-REASON                  
+           END-IF.                                                              
+
+           IF      VALID-REC AND QUANTITY-SOLD-IN NOT NUMERIC                   
+                   MOVE    'N'             TO VALID-REC-SW                      
+                   MOVE    'QUANTITY SOLD NOT NUMERIC'                          
+                                           TO EXCEPTION-REASON                  
+           END-IF.                                                              
+
+           IF      VALID-REC AND LSD-MO-IN NOT NUMERIC                          
+                   MOVE    'N'             TO VALID-REC-SW                      
+                   MOVE    'LAST SALE MONTH NOT NUMERIC'                        
+                                           TO EXCEPTION-REASON                  
+           END-IF.                                                              
+
+           IF      VALID-REC AND LSD-DAY-IN NOT NUMERIC                         
+                   MOVE    'N'             TO VALID-REC-SW                      
+                   MOVE    'LAST SALE DAY NOT NUMERIC'                          
+                                           TO EXCEPTION-REASON                  
+           END-IF.                                                              
+
+           IF      VALID-REC                                                    
+                   IF      LSD-MO-IN < 1 OR LSD-MO-IN > 12                      
+                           MOVE    'N'     TO VALID-REC-SW                      
+                           MOVE    'LAST SALE MONTH INVALID'                    
+                                           TO EXCEPTION-REASON                  
+                   ELSE                                                         
+                           IF      LSD-DAY-IN < 1 OR                            
+                                   LSD-DAY-IN >                                 
+                                   DAYS-IN-MONTH-TBL (LSD-MO-IN)                
+                                   MOVE    'N' TO VALID-REC-SW                  
+                                   MOVE    'LAST SALE DAY INVALID'              
+                                           TO EXCEPTION-REASON                  
+                           END-IF                                               
+                   END-IF                                                       
+           END-IF.                                                              
+
+           IF      VALID-REC AND DR-MO-IN NOT NUMERIC                           
+                   MOVE    'N'             TO VALID-REC-SW                      
+                   MOVE    'RECEIPT MONTH NOT NUMERIC'                          
+                                           TO EXCEPTION-REASON                  
+           END-IF.                                                              
+
+           IF      VALID-REC AND DR-DAY-IN NOT NUMERIC                          
+                   MOVE    'N'             TO VALID-REC-SW                      
+                   MOVE    'RECEIPT DAY NOT NUMERIC'                            
+                                           TO EXCEPTION-REASON                  
+           END-IF.                                                              
+
+           IF      VALID-REC                                                    
+                   IF      DR-MO-IN < 1 OR DR-MO-IN > 12                        
+                           MOVE    'N'     TO VALID-REC-SW                      
+                           MOVE    'RECEIPT MONTH INVALID'                      
+                                           TO EXCEPTION-REASON                  
+                   ELSE                                                         
+                           IF      DR-DAY-IN < 1 OR                             
+                                   DR-DAY-IN >                                  
+                                   DAYS-IN-MONTH-TBL (DR-MO-IN)                 
+                                   MOVE    'N' TO VALID-REC-SW                  
+                                   MOVE    'RECEIPT DAY INVALID'                
+                                           TO EXCEPTION-REASON                  
+                           END-IF                                               
+                   END-IF                                                       
+           END-IF.                                                              
+
+           IF      VALID-REC AND ON-HAND-QTY-IN NOT NUMERIC                     
+                   MOVE    'N'             TO VALID-REC-SW                      
+                   MOVE    'ON HAND QTY NOT NUMERIC'                            
+                                           TO EXCEPTION-REASON                  
+           END-IF.                                                              
+
+           IF      VALID-REC AND REORDER-POINT-IN NOT NUMERIC                   
+                   MOVE    'N'             TO VALID-REC-SW                      
+                   MOVE    'REORDER POINT NOT NUMERIC'                          
+                                           TO EXCEPTION-REASON                  
+           END-IF.                                                              
+
+       DEPART.                                                                  
+           EXIT.                                                                
+      /                                                                         
+      *---------------------------------------------------------------          
+       F000-WRITE-EXCEPTION                SECTION.                             
+      *                                                                         
+      *  F000-WRITE-EXCEPTION LISTS A RECORD REJECTED BY                        
+      *    E000-VALIDATE-RECORD ON THE EXCEPTION REPORT, ALONG WITH             
+      *    THE REASON IT WAS REJECTED.  THE EXCEPTION HEADING IS                
+      *    WRITTEN ONCE, AHEAD OF THE FIRST REJECTED RECORD.                    
+      *---------------------------------------------------------------          
+
+           IF      FIRST-EXCEPT                                                 
+                   WRITE   EXCEPTION-REPORT-REC FROM EXCEPTION-HEADING          
+                           AFTER ADVANCING TOP-OF-PAGE                          
+                   MOVE    'N'             TO FIRST-EXCEPT-SW                   
+                   MOVE    4               TO EXCEPT-LINE-CTR                   
+           ELSE                                                                 
+                   IF      EXCEPT-LINE-CTR > 56                                 
+                           WRITE   EXCEPTION-REPORT-REC                         
+                                   FROM EXCEPTION-HEADING                       
+                                   AFTER ADVANCING TOP-OF-PAGE                  
+                           MOVE    4       TO EXCEPT-LINE-CTR                   
+                   END-IF                                                       
+           END-IF.                                                              
+
+           MOVE    WAREHOUSE-NO-IN         TO EXCEPT-WHSE.                      
+           MOVE    PART-NO-IN              TO EXCEPT-PART.                      
+           MOVE    EXCEPTION-REASON        TO EXCEPT-REASON.                    
+
+           WRITE   EXCEPTION-REPORT-REC    FROM EXCEPTION-LINE                  
+                   AFTER ADVANCING 1 LINE.                                      
+           ADD     1                       TO EXCEPT-LINE-CTR.                  
+
+       DEPART.                                                                  
+           EXIT.                                                                
+      /                                                                         
+      *---------------------------------------------------------------          
+       D000-ACCUMULATE-TOTALS               SECTION.                            
+      *                                                                         
+      *  D000-ACCUMULATE-TOTALS ADDS THE CURRENT RECORD'S MONTHLY               
+      *    QUANTITIES SOLD INTO THE WAREHOUSE SUBTOTAL AND INTO THE             
+      *    RUN GRAND TOTAL.                                                     
+      *---------------------------------------------------------------          
+
+           ADD     QS-JAN-IN             TO WH-JAN-TOTAL                        
+                                           GR-JAN-TOTAL.                        
+           ADD     QS-FEB-IN             TO WH-FEB-TOTAL                        
+                                           GR-FEB-TOTAL.                        
+           ADD     QS-MAR-IN             TO WH-MAR-TOTAL                        
+                                           GR-MAR-TOTAL.                        
+           ADD     QS-APR-IN             TO WH-APR-TOTAL                        
+                                           GR-APR-TOTAL.                        
+           ADD     QS-MAY-IN             TO WH-MAY-TOTAL                        
+                                           GR-MAY-TOTAL.                        
+           ADD     QS-JUN-IN             TO WH-JUN-TOTAL                        
+                                           GR-JUN-TOTAL.                        
+           ADD     QS-JUL-IN             TO WH-JUL-TOTAL                        
+                                           GR-JUL-TOTAL.                        
+           ADD     QS-AUG-IN             TO WH-AUG-TOTAL                        
+                                           GR-AUG-TOTAL.                        
+           ADD     QS-SEP-IN             TO WH-SEP-TOTAL                        
+                                           GR-SEP-TOTAL.                        
+           ADD     QS-OCT-IN             TO WH-OCT-TOTAL                        
+                                           GR-OCT-TOTAL.                        
+           ADD     QS-NOV-IN             TO WH-NOV-TOTAL                        
+                                           GR-NOV-TOTAL.                        
+           ADD     QS-DEC-IN             TO WH-DEC-TOTAL                        
+                                           GR-DEC-TOTAL.                        
+
+       DEPART.                                                                  
+           EXIT.                                                                
+      /                                                                         
+      *---------------------------------------------------------------          
+       J000-WRITE-CHECKPOINT                SECTION.                            
+      *                                                                         
+      *  J000-WRITE-CHECKPOINT RECORDS THE PART JUST PRINTED AS THE             
+      *    LATEST CHECKPOINT, SO A RESTART CAN RESUME RIGHT AFTER IT            
+      *    WITHOUT REPRINTING ANYTHING ALREADY ON THE REPORT.                   
+      *---------------------------------------------------------------          
+
+           MOVE    WAREHOUSE-NO-IN       TO CKPT-WHSE.                          
+           MOVE    PART-NO-IN            TO CKPT-PART.                          
+           MOVE    LINE-CTR              TO CKPT-LINE-CTR.                      
+           MOVE    PREV-WAREHOUSE-NO     TO CKPT-PREV-WHSE.                     
+           MOVE    WH-JAN-TOTAL          TO CKPT-WH-JAN.                        
+           MOVE    WH-FEB-TOTAL          TO CKPT-WH-FEB.                        
+           MOVE    WH-MAR-TOTAL          TO CKPT-WH-MAR.                        
+           MOVE    WH-APR-TOTAL          TO CKPT-WH-APR.                        
+           MOVE    WH-MAY-TOTAL          TO CKPT-WH-MAY.                        
+           MOVE    WH-JUN-TOTAL          TO CKPT-WH-JUN.                        
+           MOVE    WH-JUL-TOTAL          TO CKPT-WH-JUL.                        
+           MOVE    WH-AUG-TOTAL          TO CKPT-WH-AUG.                        
+           MOVE    WH-SEP-TOTAL          TO CKPT-WH-SEP.                        
+           MOVE    WH-OCT-TOTAL          TO CKPT-WH-OCT.                        
+           MOVE    WH-NOV-TOTAL          TO CKPT-WH-NOV.                        
+           MOVE    WH-DEC-TOTAL          TO CKPT-WH-DEC.                        
+           MOVE    GR-JAN-TOTAL          TO CKPT-GR-JAN.                        
+           MOVE    GR-FEB-TOTAL          TO CKPT-GR-FEB.                        
+           MOVE    GR-MAR-TOTAL          TO CKPT-GR-MAR.                        
+           MOVE    GR-APR-TOTAL          TO CKPT-GR-APR.                        
+           MOVE    GR-MAY-TOTAL          TO CKPT-GR-MAY.                        
+           MOVE    GR-JUN-TOTAL          TO CKPT-GR-JUN.                        
+           MOVE    GR-JUL-TOTAL          TO CKPT-GR-JUL.                        
+           MOVE    GR-AUG-TOTAL          TO CKPT-GR-AUG.                        
+           MOVE    GR-SEP-TOTAL          TO CKPT-GR-SEP.                        
+           MOVE    GR-OCT-TOTAL          TO CKPT-GR-OCT.                        
+           MOVE    GR-NOV-TOTAL          TO CKPT-GR-NOV.                        
+           MOVE    GR-DEC-TOTAL          TO CKPT-GR-DEC.                        
+
+           WRITE   CHECKPOINT-OUT-REC    FROM CKPT-REC.                         
+
+       DEPART.                                                                  
+           EXIT.                                                                
+      /                                                                         
+      *---------------------------------------------------------------          
+       K000-WRITE-EXTRACT-REC               SECTION.                            
+      *                                                                         
+      *  K000-WRITE-EXTRACT-REC BUILDS EXTRACT-OUT-REC FROM THE                 
+      *    CURRENT RECORD AND WRITES IT TO EXTRACT-FILE, THE                    
+      *    MACHINE-READABLE COMPANION TO THE PRINTED REPORT.                    
+      *---------------------------------------------------------------          
+
+           MOVE    WAREHOUSE-NO-IN       TO EOR-WHSE.                           
+           MOVE    PART-NO-IN            TO EOR-PART.                           
+           MOVE    PART-DESC-IN          TO EOR-DESC.                           
+           MOVE    UNIT-PRICE-IN         TO EOR-PRICE.                          
+           MOVE    QS-JAN-IN             TO EOR-JAN.                            
+           MOVE    QS-FEB-IN             TO EOR-FEB.                            
+           MOVE    QS-MAR-IN             TO EOR-MAR.                            
+           MOVE    QS-APR-IN             TO EOR-APR.                            
+           MOVE    QS-MAY-IN             TO EOR-MAY.                            
+           MOVE    QS-JUN-IN             TO EOR-JUN.                            
+           MOVE    QS-JUL-IN             TO EOR-JUL.                            
+           MOVE    QS-AUG-IN             TO EOR-AUG.                            
+           MOVE    QS-SEP-IN             TO EOR-SEP.                            
+           MOVE    QS-OCT-IN             TO EOR-OCT.                            
+           MOVE    QS-NOV-IN             TO EOR-NOV.                            
+           MOVE    QS-DEC-IN             TO EOR-DEC.                            
+
+           WRITE   EXTRACT-REC           FROM EXTRACT-OUT-REC.                  
+
+       DEPART.                                                                  
+           EXIT.                                                                
+      /                                                                         
+      *---------------------------------------------------------------          
+       L000-CHECK-REORDER                   SECTION.                            
+      *                                                                         
+      *  L000-CHECK-REORDER FLAGS REORDER-FLAG-OUT WITH 'REORDER'               
+      *    WHENEVER ON-HAND-QTY-IN HAS FALLEN BELOW REORDER-POINT-IN,           
+      *    SO A PART SELLING HEAVILY WITH LITTLE STOCK LEFT STANDS OUT          
+      *    ON THE PRINTED LIST.                                                 
+      *---------------------------------------------------------------          
+
+           MOVE    SPACES                TO REORDER-FLAG-OUT.                   
+           IF      ON-HAND-QTY-IN < REORDER-POINT-IN                            
+                   MOVE    'REORDER'       TO REORDER-FLAG-OUT                  
+           END-IF.                                                              
+
+       DEPART.                                                                  
+           EXIT.                                                                
+      /                                                                         
+      *---------------------------------------------------------------          
+       G000-COMPUTE-EXT-VALUE               SECTION.                            
+      *                                                                         
+      *  G000-COMPUTE-EXT-VALUE MULTIPLIES UNIT-PRICE-IN BY EACH                
+      *    MONTH'S QUANTITY SOLD TO GET THE DOLLAR VALUE OF THAT                
+      *    MONTH'S REDUCTION, AND TOTALS THE TWELVE MONTHS FOR THE              
+      *    PART.  THE RESULTS ARE PRINTED ON EXT-VALUE-LINE RIGHT               
+      *    BELOW THE DETAIL LINE IN C000-CREATE-REPORT.                         
+      *---------------------------------------------------------------          
+
+      *  EXT-xxx-OUT IS PIC 9(7)V99, SMALLER THAN UNIT-PRICE-IN TIMES           
+      *    QS-xxx-IN CAN THEORETICALLY REACH.  ON SIZE ERROR PEGS THE           
+      *    FIELD AT ITS DISPLAYABLE MAXIMUM INSTEAD OF LETTING THE              
+      *    COMPUTE SILENTLY TRUNCATE TO A SMALL, WRONG FIGURE.                  
+           COMPUTE EXT-JAN-OUT     = UNIT-PRICE-IN * QS-JAN-IN                  
+                   ON SIZE ERROR MOVE 9999999.99 TO EXT-JAN-OUT                 
+           END-COMPUTE.                                                         
+           COMPUTE EXT-FEB-OUT     = UNIT-PRICE-IN * QS-FEB-IN                  
+                   ON SIZE ERROR MOVE 9999999.99 TO EXT-FEB-OUT                 
+           END-COMPUTE.                                                         
+           COMPUTE EXT-MAR-OUT     = UNIT-PRICE-IN * QS-MAR-IN                  
+                   ON SIZE ERROR MOVE 9999999.99 TO EXT-MAR-OUT                 
+           END-COMPUTE.                                                         
+           COMPUTE EXT-APR-OUT     = UNIT-PRICE-IN * QS-APR-IN                  
+                   ON SIZE ERROR MOVE 9999999.99 TO EXT-APR-OUT                 
+           END-COMPUTE.                                                         
+           COMPUTE EXT-MAY-OUT     = UNIT-PRICE-IN * QS-MAY-IN                  
+                   ON SIZE ERROR MOVE 9999999.99 TO EXT-MAY-OUT                 
+           END-COMPUTE.                                                         
+           COMPUTE EXT-JUN-OUT     = UNIT-PRICE-IN * QS-JUN-IN                  
+                   ON SIZE ERROR MOVE 9999999.99 TO EXT-JUN-OUT                 
+           END-COMPUTE.                                                         
+           COMPUTE EXT-JUL-OUT     = UNIT-PRICE-IN * QS-JUL-IN                  
+                   ON SIZE ERROR MOVE 9999999.99 TO EXT-JUL-OUT                 
+           END-COMPUTE.                                                         
+           COMPUTE EXT-AUG-OUT     = UNIT-PRICE-IN * QS-AUG-IN                  
+                   ON SIZE ERROR MOVE 9999999.99 TO EXT-AUG-OUT                 
+           END-COMPUTE.                                                         
+           COMPUTE EXT-SEP-OUT     = UNIT-PRICE-IN * QS-SEP-IN                  
+                   ON SIZE ERROR MOVE 9999999.99 TO EXT-SEP-OUT                 
+           END-COMPUTE.                                                         
+           COMPUTE EXT-OCT-OUT     = UNIT-PRICE-IN * QS-OCT-IN                  
+                   ON SIZE ERROR MOVE 9999999.99 TO EXT-OCT-OUT                 
+           END-COMPUTE.                                                         
+           COMPUTE EXT-NOV-OUT     = UNIT-PRICE-IN * QS-NOV-IN                  
+                   ON SIZE ERROR MOVE 9999999.99 TO EXT-NOV-OUT                 
+           END-COMPUTE.                                                         
+           COMPUTE EXT-DEC-OUT     = UNIT-PRICE-IN * QS-DEC-IN                  
+                   ON SIZE ERROR MOVE 9999999.99 TO EXT-DEC-OUT                 
+           END-COMPUTE.                                                         
+
+           COMPUTE EXT-TOTAL-OUT   = EXT-JAN-OUT + EXT-FEB-OUT +                
+                                     EXT-MAR-OUT + EXT-APR-OUT +                
+                                     EXT-MAY-OUT + EXT-JUN-OUT +                
+                                     EXT-JUL-OUT + EXT-AUG-OUT +                
+                                     EXT-SEP-OUT + EXT-OCT-OUT +                
+                                     EXT-NOV-OUT + EXT-DEC-OUT                  
+                   ON SIZE ERROR MOVE 99999999.99 TO EXT-TOTAL-OUT              
+           END-COMPUTE.                                                         
+           MOVE    EXT-JAN-OUT             TO EXT-JAN.                          
+           MOVE    EXT-FEB-OUT             TO EXT-FEB.                          
+           MOVE    EXT-MAR-OUT             TO EXT-MAR.                          
+           MOVE    EXT-APR-OUT             TO EXT-APR.                          
+           MOVE    EXT-MAY-OUT             TO EXT-MAY.                          
+           MOVE    EXT-JUN-OUT             TO EXT-JUN.                          
+           MOVE    EXT-JUL-OUT             TO EXT-JUL.                          
+           MOVE    EXT-AUG-OUT             TO EXT-AUG.                          
+           MOVE    EXT-SEP-OUT             TO EXT-SEP.                          
+           MOVE    EXT-OCT-OUT             TO EXT-OCT.                          
+           MOVE    EXT-NOV-OUT             TO EXT-NOV.                          
+           MOVE    EXT-DEC-OUT             TO EXT-DEC.                          
+           MOVE    EXT-TOTAL-OUT           TO EXT-TOTAL.                        
+
+       DEPART.                                                                  
+           EXIT.                                                                
+      /                                                                         
+      *---------------------------------------------------------------          
+       S000-WRITE-WH-SUBTOTAL              SECTION.                             
+      *                                                                         
+      *  S000-WRITE-WH-SUBTOTAL PRINTS THE WAREHOUSE SUBTOTAL LINE              
+      *    FOR THE WAREHOUSE JUST COMPLETED (PREV-WAREHOUSE-NO).                
+      *---------------------------------------------------------------          
+
+           MOVE    PREV-WAREHOUSE-NO       TO WH-TOTAL-WHSE.                    
+           MOVE    WH-JAN-TOTAL           TO WHT-JAN.                           
+           MOVE    WH-FEB-TOTAL           TO WHT-FEB.                           
+           MOVE    WH-MAR-TOTAL           TO WHT-MAR.                           
+           MOVE    WH-APR-TOTAL           TO WHT-APR.                           
+           MOVE    WH-MAY-TOTAL           TO WHT-MAY.                           
+           MOVE    WH-JUN-TOTAL           TO WHT-JUN.                           
+           MOVE    WH-JUL-TOTAL           TO WHT-JUL.                           
+           MOVE    WH-AUG-TOTAL           TO WHT-AUG.                           
+           MOVE    WH-SEP-TOTAL           TO WHT-SEP.                           
+           MOVE    WH-OCT-TOTAL           TO WHT-OCT.                           
+           MOVE    WH-NOV-TOTAL           TO WHT-NOV.                           
+           MOVE    WH-DEC-TOTAL           TO WHT-DEC.                           
+
            IF      LINE-CTR > 56                                                
                    PERFORM W000-WRITE-HEADING.                                  
-                                                                                
-      * WRITE THE OUTPUT RECORD                                                 
-           WRITE   INVENTORY-REPORT-REC    FROM INV-OUT-REC                     
+
+           WRITE   INVENTORY-REPORT-REC    FROM WH-TOTAL-LINE                   
                    AFTER ADVANCING 2 LINES.                                     
-                                                                                
+
            ADD     2                       TO LINE-CTR.                         
-                                                                                
-      * READ NEXT RECORD                                                        
-           PERFORM R000-READ-INV-DATA-FILE.                                     
-                                                                                
+
        DEPART.                                                                  
            EXIT.                                                                
       /                                                                         
       *---------------------------------------------------------------          
-       R000-READ-INV-DATA-FILE             SECTION.                             
+       T000-RESET-WH-TOTALS                SECTION.                             
       *                                                                         
-      *  R000-READ-INV-DATA-FILE IS WHERE THE RECORDS ARE READ FROM             
-      *    INVENTORY-DATA-FILE AND ARE PLACED INTO INV-IN-REC.                  
+      *  T000-RESET-WH-TOTALS ZEROES THE WAREHOUSE SUBTOTAL                     
+      *    ACCUMULATORS AFTER THEY HAVE BEEN PRINTED.                           
+      *---------------------------------------------------------------          
+
+           MOVE    ZEROS                   TO WH-MONTH-TOTALS.                  
+
+       DEPART.                                                                  
+           EXIT.                                                                
+      /                                                                         
+      *---------------------------------------------------------------          
+       V000-WRITE-GRAND-TOTAL              SECTION.                             
       *                                                                         
+      *  V000-WRITE-GRAND-TOTAL PRINTS THE FINAL GRAND TOTAL LINE               
+      *    ACROSS ALL WAREHOUSES ON THE RUN.                                    
       *---------------------------------------------------------------          
-                                                                                
-           READ    INVENTORY-DATA-FILE     INTO INV-IN-REC                      
-                   AT END  MOVE 'Y'        TO EOF-IND                           
-           END-READ.                                                            
-                                                                                
+
+           MOVE    GR-JAN-TOTAL           TO GRT-JAN.                           
+           MOVE    GR-FEB-TOTAL           TO GRT-FEB.                           
+           MOVE    GR-MAR-TOTAL           TO GRT-MAR.                           
+           MOVE    GR-APR-TOTAL           TO GRT-APR.                           
+           MOVE    GR-MAY-TOTAL           TO GRT-MAY.                           
+           MOVE    GR-JUN-TOTAL           TO GRT-JUN.                           
+           MOVE    GR-JUL-TOTAL           TO GRT-JUL.                           
+           MOVE    GR-AUG-TOTAL           TO GRT-AUG.                           
+           MOVE    GR-SEP-TOTAL           TO GRT-SEP.                           
+           MOVE    GR-OCT-TOTAL           TO GRT-OCT.                           
+           MOVE    GR-NOV-TOTAL           TO GRT-NOV.                           
+           MOVE    GR-DEC-TOTAL           TO GRT-DEC.                           
+
+           IF      LINE-CTR > 56                                                
+                   PERFORM W000-WRITE-HEADING.                                  
+
+           WRITE   INVENTORY-REPORT-REC    FROM GRAND-TOTAL-LINE                
+                   AFTER ADVANCING 2 LINES.                                     
+
        DEPART.                                                                  
            EXIT.                                                                
       /                                                                         
@@ -338,36 +1308,57 @@
       *    WILL THEN BE INITIALIZED TO THAT VALUE OF 4.                         
       *                                                                         
       *----------------------------------------------------------------         
-                                                                                
+
       *  REPORT HEADING                                                         
            WRITE   INVENTORY-REPORT-REC    FROM REPORT-HEADING                  
                    AFTER ADVANCING TOP-OF-PAGE.                                 
-                                                                                
+
       *  COLUMN HEADINGS                                                        
            WRITE   INVENTORY-REPORT-REC    FROM COLHDG-TOP                      
                    AFTER ADVANCING 2 LINES.                                     
            WRITE   INVENTORY-REPORT-REC    FROM COLHDG-BOTTOM                   
                    AFTER ADVANCING 1 LINE.                                      
-                                                                                
+
       *  INIT LINE-CTR                                                          
            MOVE    4                       TO LINE-CTR.                         
-                                                                                
+
        DEPART.                                                                  
            EXIT.                                                                
       /                                                                         
       *--------------------------------------------------------------           
        Z000-FINISH                         SECTION.                             
       *                                                                         
-      *  Z000-FINISH CLOSES THE FILES                                           
+      *  Z000-FINISH PRINTS THE FINAL WAREHOUSE SUBTOTAL AND THE                
+      *    RUN GRAND TOTAL, THEN CLOSES THE FILES.                              
       *                                                                         
       *--------------------------------------------------------------           
-                                                                                
-           CLOSE   INVENTORY-DATA-FILE                                          
-                   INVENTORY-REPORT-FILE.                                       
-                                                                                
+
+      *  IF THIS IS A RESTART AND THE SORTED INPUT NEVER CONTAINED THE          
+      *    CHECKPOINTED WAREHOUSE/PART (A CHECKPOINT FROM A DIFFERENT           
+      *    RUN, A CORRUPTED CHECKPOINT DATASET, OR THE WRONG                    
+      *    GENERATION), PAST-CKPT-SW NEVER TURNS ON AND EVERY RECORD IS         
+      *    SKIPPED WITHOUT A SINGLE LINE PRINTED OR ACCUMULATED.                
+      *    DON'T LET THAT LOOK LIKE A CLEAN RUN - FLAG IT AND SKIP THE          
+      *    TOTALS, WHICH WOULD OTHERWISE COME ONLY FROM THE STALE               
+      *    RESTORED CHECKPOINT FIGURES.                                         
+           IF      RESTARTING AND NOT PAST-CKPT                                 
+                   DISPLAY ' '                                                  
+                   DISPLAY 'PROGRAM1 - RESTART ABORTED'                         
+                   DISPLAY 'CHECKPOINT KEY NOT FOUND - WHSE/PART: '             
+                           CKPT-WHSE '/' CKPT-PART                              
+                   MOVE    16      TO RETURN-CODE                               
+           ELSE                                                                 
+                   IF      ANY-DATA                                             
+                           PERFORM S000-WRITE-WH-SUBTOTAL                       
+                           PERFORM V000-WRITE-GRAND-TOTAL                       
+                   END-IF                                                       
+           END-IF.                                                              
+
+           CLOSE   INVENTORY-REPORT-FILE                                        
+                   CHECKPOINT-OUT-FILE                                          
+                   EXTRACT-FILE.                                                
+
        DEPART.                                                                  
            EXIT.                                                                
       *                                                                         
       *                                                                         
-//GO.READER   DD   DSN=USER.COBPGM01,DISP=SHR                                   
-//GO.PRINTER  DD   SYSOUT=A                                                     
