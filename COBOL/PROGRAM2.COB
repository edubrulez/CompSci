@@ -0,0 +1,492 @@
+      *                                                                         
+       IDENTIFICATION DIVISION.                                                 
+
+       PROGRAM-ID.         PROGRAM2.                                            
+       AUTHOR.             ERICK NAVE.                                          
+       INSTALLATION.       PROGRAMMING APPLICATIONS WITH COBOL.                 
+       DATE-WRITTEN.       8/09/26.                                             
+       DATE-COMPILED.                                                           
+      *                                                                         
+      ****************************************************************          
+      *                                                                         
+      *REMARKS.                                                                 
+      *                                                                         
+      *  PROGRAM 2 READS INVENTORY-DATA-FILE AND FLAGS DEAD-STOCK               
+      *    CANDIDATES - PARTS WITH NO SALES ACTIVITY IN THE FIRST               
+      *    HALF OF THE YEAR (QS-JAN-IN THROUGH QS-JUN-IN ALL ZERO)              
+      *    WHOSE LAST SALE DATE IS OLDER THAN A CUTOFF DATE SUPPLIED            
+      *    ON SYSIN.  THE CANDIDATES ARE LISTED ON                              
+      *    DEADSTOCK-REPORT-FILE FOR PURCHASING TO REVIEW.                      
+      *                                                                         
+      *  FILES:                                                                 
+      *    INVENTORY-DATA-FILE                                                  
+      *    DEADSTOCK-REPORT-FILE                                                
+      *                                                                         
+      ****************************************************************          
+
+      /                                                                         
+      ****************************************************************          
+       ENVIRONMENT DIVISION.                                                    
+      ****************************************************************          
+
+       CONFIGURATION SECTION.                                                   
+      *SOURCE-COMPUTER.    IBM-370.                                             
+      *OBJECT-COMPUTER.    IBM-370.                                             
+
+       SPECIAL-NAMES.                                                           
+                C01 IS TOP-OF-PAGE.                                             
+
+       INPUT-OUTPUT SECTION.                                                    
+
+       FILE-CONTROL.                                                            
+           SELECT INVENTORY-DATA-FILE      ASSIGN TO UT-S-READER.               
+           SELECT DEADSTOCK-REPORT-FILE    ASSIGN TO UT-S-PRINTER.              
+           SELECT EXCEPTION-REPORT-FILE    ASSIGN TO UT-S-EXCEPT.               
+
+      /                                                                         
+      ****************************************************************          
+       DATA DIVISION.                                                           
+      ****************************************************************          
+
+      *---------------------------------------------------------------          
+       FILE SECTION.                                                            
+      *---------------------------------------------------------------          
+
+      * INVENTORY-DATA-FILE       ------->     INPUT                            
+       FD  INVENTORY-DATA-FILE                                                  
+           RECORDING MODE IS F                                                  
+           LABEL RECORDS ARE STANDARD                                           
+           RECORD CONTAINS 120 CHARACTERS                                       
+           BLOCK CONTAINS 0 RECORDS                                             
+           DATA RECORD IS INVENTORY-DATA-REC.                                   
+
+       01  INVENTORY-DATA-REC              PIC X(120).                          
+
+      * DEADSTOCK-REPORT-FILE     ------->     OUTPUT                           
+       FD  DEADSTOCK-REPORT-FILE                                                
+           RECORDING MODE IS F                                                  
+           LABEL RECORDS ARE OMITTED                                            
+           RECORD CONTAINS 96 CHARACTERS                                        
+           BLOCK CONTAINS 0 RECORDS                                             
+           DATA RECORD IS DEADSTOCK-REPORT-REC.                                 
+
+       01  DEADSTOCK-REPORT-REC            PIC X(96).                           
+
+      * EXCEPTION-REPORT-FILE    ------->     OUTPUT                            
+      *   CARRIES REJECTED INVENTORY-DATA-FILE RECORDS, WITH REASON.            
+       FD  EXCEPTION-REPORT-FILE                                                
+           RECORDING MODE IS F                                                  
+           LABEL RECORDS ARE OMITTED                                            
+           RECORD CONTAINS 133 CHARACTERS                                       
+           BLOCK CONTAINS 0 RECORDS                                             
+           DATA RECORD IS EXCEPTION-REPORT-REC.                                 
+
+       01  EXCEPTION-REPORT-REC           PIC X(133).                           
+
+      *---------------------------------------------------------------          
+       WORKING-STORAGE SECTION.                                                 
+      *---------------------------------------------------------------          
+
+       77  LINE-CTR         VALUE ZEROS    PIC S99.                             
+
+       77  EOF-IND                         PIC X.                               
+
+      * VALID-REC-SW INDICATES WHETHER THE CURRENT RECORD PASSED                
+      *   E000-VALIDATE-RECORD'S EDITS.                                         
+       77  VALID-REC-SW                    PIC X.                               
+           88 VALID-REC                     VALUE 'Y'.                          
+           88 INVALID-REC                   VALUE 'N'.                          
+
+      * FIRST-EXCEPT-SW CONTROLS WHEN THE EXCEPTION REPORT HEADING              
+      *   IS WRITTEN - ONLY ONCE, ON THE FIRST REJECTED RECORD.                 
+       77  FIRST-EXCEPT-SW                 PIC X           VALUE 'Y'.           
+           88 FIRST-EXCEPT                  VALUE 'Y'.                          
+
+      * EXCEPT-LINE-CTR IS THE PAGE LINE COUNTER FOR THE EXCEPTION              
+      *   LISTING - THE SAME LINE-CTR/56-LINE PAGE-OVERFLOW PATTERN             
+      *   USED FOR THE DEAD-STOCK REPORT, KEPT SEPARATE SINCE THE TWO           
+      *   REPORTS PAGINATE INDEPENDENTLY.                                       
+       77  EXCEPT-LINE-CTR                 VALUE ZEROS     PIC S99.             
+
+       77  EXCEPTION-REASON                PIC X(30)       VALUE SPACES.        
+
+      * DAYS-IN-MONTH-TBL IS USED TO EDIT LSD-DAY-IN AGAINST THE                
+      *   NUMBER OF DAYS IN THE MONTH BEING CHECKED.  (FEBRUARY IS              
+      *   CARRIED AS 28 - LEAP YEAR IS NOT CONSIDERED.)                         
+       01  DAYS-IN-MONTH-VALUES.                                                
+           05 FILLER                    PIC 9(2)        VALUE 31.               
+           05 FILLER                    PIC 9(2)        VALUE 28.               
+           05 FILLER                    PIC 9(2)        VALUE 31.               
+           05 FILLER                    PIC 9(2)        VALUE 30.               
+           05 FILLER                    PIC 9(2)        VALUE 31.               
+           05 FILLER                    PIC 9(2)        VALUE 30.               
+           05 FILLER                    PIC 9(2)        VALUE 31.               
+           05 FILLER                    PIC 9(2)        VALUE 31.               
+           05 FILLER                    PIC 9(2)        VALUE 30.               
+           05 FILLER                    PIC 9(2)        VALUE 31.               
+           05 FILLER                    PIC 9(2)        VALUE 30.               
+           05 FILLER                    PIC 9(2)        VALUE 31.               
+       01  DAYS-IN-MONTH REDEFINES DAYS-IN-MONTH-VALUES.                        
+           05 DAYS-IN-MONTH-TBL         PIC 9(2)        OCCURS 12 TIMES.        
+
+      * EXCEPTION-HEADING IS THE ONE-TIME HEADING FOR THE                       
+      *   EXCEPTION LISTING.                                                    
+       01  EXCEPTION-HEADING.                                                   
+           03 CC                        PIC X.                                  
+           03 FILLER                    PIC X(18)                               
+              VALUE 'REJECTED RECORDS -'.                                       
+           03 FILLER       VALUE SPACES PIC X.                                  
+           03 FILLER                    PIC X(27)                               
+              VALUE 'INVENTORY EXCEPTION LISTING'.                              
+           03 FILLER       VALUE SPACES PIC X(5).                               
+           03 FILLER                    PIC X(4)    VALUE 'WHSE'.               
+           03 FILLER       VALUE SPACES PIC X(3).                               
+           03 FILLER                    PIC X(4)    VALUE 'PART'.               
+           03 FILLER       VALUE SPACES PIC X(3).                               
+           03 FILLER                    PIC X(6)    VALUE 'REASON'.             
+
+      * EXCEPTION-LINE IS ONE DETAIL LINE ON THE EXCEPTION LISTING -            
+      *   THE OFFENDING WAREHOUSE/PART AND THE REASON IT WAS REJECTED.          
+       01  EXCEPTION-LINE.                                                      
+           03 CC                        PIC X.                                  
+           03 EXCEPT-WHSE               PIC XX.                                 
+           03 FILLER       VALUE SPACES PIC XXX.                                
+           03 EXCEPT-PART               PIC X(5).                               
+           03 FILLER       VALUE SPACES PIC XXX.                                
+           03 EXCEPT-REASON             PIC X(30).                              
+
+      * CUTOFF-DATE IS SUPPLIED ON SYSIN AS YYMMDD (THE SAME BYTE               
+      *   ORDER AS LAST-SALE-DATE-IN) AND COMPARED TO IT DIRECTLY.              
+      *   A PART IS A DEAD-STOCK CANDIDATE ONLY IF ITS LAST SALE DATE           
+      *   IS OLDER THAN (LESS THAN) THIS CUTOFF.                                
+       77  CUTOFF-DATE                     PIC X(6)  VALUE SPACES.              
+
+      * INV-IN-REC IS THE FIELD BREAKDOWN FOR INVENTORY-DATA-REC.               
+      *   KEPT IN COPYBOOK INVINREC SO PROGRAM1 AND PROGRAM2 STAY IN            
+      *   SYNC ON ONE DEFINITION OF THE INPUT RECORD.                           
+           COPY INVINREC.                                                       
+
+      * HEADING FOR THE REPORT WITH DATE IN UPPER RIGHT CORNER                  
+       01  REPORT-HEADING.                                                      
+           03 CC                           PIC X.                               
+           03 FILLER       VALUE SPACES    PIC X(15).                           
+           03 FILLER                       PIC X(28)                            
+              VALUE 'DEAD-STOCK CANDIDATES REPORT'.                             
+           03 FILLER       VALUE SPACES    PIC X(10).                           
+           03 FILLER                       PIC X(13)                            
+              VALUE 'REPORT DATE: '.                                            
+           03 REPORT-DATE.                                                      
+              05 REPORT-MONTH              PIC XX.                              
+              05 FILLER    VALUE '-'       PIC X.                               
+              05 REPORT-DAY                PIC XX.                              
+              05 FILLER    VALUE '-'       PIC X.                               
+              05 REPORT-YEAR               PIC XX.                              
+           03 FILLER       VALUE SPACES    PIC X(21).                           
+
+      * SYS-DATE IS THE SYSTEM DATE OBTAINED THROUGH ACCEPT                     
+      *   IT WILL BE USED FOR THE REPORT DATE                                   
+       01  SYS-DATE.                                                            
+           03 SYS-YEAR                     PIC XX.                              
+           03 SYS-MONTH                    PIC XX.                              
+           03 SYS-DAY                      PIC XX.                              
+
+      * COLUMN HEADING LINE                                                     
+       01  COLHDG.                                                              
+           03 CC                           PIC X.                               
+           03 FILLER       VALUE SPACES    PIC XX.                              
+           03 FILLER       VALUE 'WHSE'    PIC X(4).                            
+           03 FILLER       VALUE SPACES    PIC XXX.                             
+           03 FILLER       VALUE 'PART'    PIC X(4).                            
+           03 FILLER       VALUE SPACES    PIC XXX.                             
+           03 FILLER                       PIC X(16)                            
+              VALUE 'PART DESCRIPTION'.                                         
+           03 FILLER       VALUE SPACES    PIC X(5).                            
+           03 FILLER                       PIC X(10)                            
+              VALUE 'UNIT PRICE'.                                               
+           03 FILLER       VALUE SPACES    PIC XXX.                             
+           03 FILLER                       PIC X(14)                            
+              VALUE 'LAST SALE DATE'.                                           
+           03 FILLER       VALUE SPACES    PIC X(31).                           
+
+      * DEADSTOCK-LINE IS ONE DETAIL LINE ON THE DEAD-STOCK REPORT.             
+       01  DEADSTOCK-LINE.                                                      
+           03 CC                           PIC X.                               
+           03 FILLER       VALUE SPACES    PIC X(3).                            
+           03 DS-WHSE                      PIC XX.                              
+           03 FILLER       VALUE SPACES    PIC X(3).                            
+           03 DS-PART                      PIC X(5).                            
+           03 FILLER       VALUE SPACES    PIC XX.                              
+           03 DS-DESC                      PIC X(20).                           
+           03 FILLER       VALUE SPACES    PIC X(3).                            
+           03 DS-PRICE                     PIC ZZZZZ9.99.                       
+           03 FILLER       VALUE SPACES    PIC X(5).                            
+           03 DS-LSD-MO                    PIC 99.                              
+           03 FILLER       VALUE '-'       PIC X.                               
+           03 DS-LSD-DAY                   PIC 99.                              
+           03 FILLER       VALUE '-'       PIC X.                               
+           03 DS-LSD-YR                    PIC 99.                              
+           03 FILLER       VALUE SPACES    PIC X(35).                           
+
+      *---------------------------------------------------------------          
+       PROCEDURE DIVISION.                                                      
+      *---------------------------------------------------------------          
+
+      *--------------------------------------------------------------           
+       A000-MAIN                           SECTION.                             
+      *                                                                         
+      *   THIS SECTION IS THE MAIN DRIVER FOR THE PROGRAM.                      
+      *--------------------------------------------------------------           
+
+           PERFORM         B000-INIT.                                           
+
+           PERFORM         C000-CREATE-REPORT                                   
+                           UNTIL EOF-IND = 'Y'.                                 
+
+           PERFORM         Z000-FINISH.                                         
+
+           GOBACK.                                                              
+      /                                                                         
+      *--------------------------------------------------------------           
+       B000-INIT                           SECTION.                             
+      *                                                                         
+      *  B000-INIT CONTAINS THE INITIALIZATION STATEMENTS TO BE                 
+      *    PERFORMED AT THE BEGINNING OF THE PROGRAM.                           
+      *--------------------------------------------------------------           
+
+           MOVE            'N'             TO EOF-IND.                          
+
+      *  LINE COUNTER IS INITIALIZED TO 99 TO FORCE A HEADER                    
+      *      TO BE PRINTED AT THE BEGINNING OF THE REPORT.                      
+           MOVE            99              TO LINE-CTR.                         
+
+      *  ACCEPT THE SYSTEM DATE AND MOVE IT TO THE HEADING'S DATE               
+           ACCEPT          SYS-DATE        FROM DATE.                           
+           MOVE            SYS-DAY         TO REPORT-DAY.                       
+           MOVE            SYS-MONTH       TO REPORT-MONTH.                     
+           MOVE            SYS-YEAR        TO REPORT-YEAR.                      
+
+      *  ACCEPT THE DEAD-STOCK CUTOFF DATE (YYMMDD) FROM SYSIN                  
+           ACCEPT          CUTOFF-DATE     FROM CONSOLE.                        
+
+      *  OPEN THE INPUT AND OUTPUT FILES                                        
+           OPEN            INPUT           INVENTORY-DATA-FILE                  
+                           OUTPUT          DEADSTOCK-REPORT-FILE                
+                                           EXCEPTION-REPORT-FILE.               
+
+      *  PERFORM THE INITIAL READ OF THE FILE.                                  
+           PERFORM         R000-READ-INV-DATA-FILE.                             
+           IF              EOF-IND = 'Y'                                        
+                           DISPLAY ' '                                          
+                           DISPLAY 'NO DATA RECORDS.'                           
+                           CLOSE           INVENTORY-DATA-FILE                  
+                                           DEADSTOCK-REPORT-FILE                
+                                           EXCEPTION-REPORT-FILE                
+                           GOBACK.                                              
+
+       DEPART.                                                                  
+           EXIT.                                                                
+      /                                                                         
+      *--------------------------------------------------------------           
+       C000-CREATE-REPORT                  SECTION.                             
+      *                                                                         
+      *   THIS SECTION IS THE MAIN PROCESSING LOOP.  IT PROCESSES THE           
+      *     RECORD FROM THE PRIOR READ (SO THAT THE INITIAL READ IS             
+      *     HANDLED) AND THEN READS THE NEXT RECORD.                            
+      *--------------------------------------------------------------           
+
+      *  A DEAD-STOCK CANDIDATE IS A PART WITH NO SALES ACTIVITY IN             
+      *    THE FIRST HALF OF THE YEAR WHOSE LAST SALE DATE IS OLDER             
+      *    THAN THE CUTOFF DATE.  A RECORD THAT FAILED                          
+      *    E000-VALIDATE-RECORD'S EDITS IS ALREADY ON THE EXCEPTION             
+      *    REPORT AND IS NEVER A DEAD-STOCK CANDIDATE.                          
+           IF      VALID-REC AND                                                
+                   QS-JAN-IN = ZERO AND QS-FEB-IN = ZERO AND                    
+                   QS-MAR-IN = ZERO AND QS-APR-IN = ZERO AND                    
+                   QS-MAY-IN = ZERO AND QS-JUN-IN = ZERO AND                    
+                   LAST-SALE-DATE-IN < CUTOFF-DATE                              
+                   PERFORM D000-WRITE-CANDIDATE                                 
+           END-IF.                                                              
+
+      * READ NEXT RECORD                                                        
+           PERFORM R000-READ-INV-DATA-FILE.                                     
+
+       DEPART.                                                                  
+           EXIT.                                                                
+      /                                                                         
+      *---------------------------------------------------------------          
+       R000-READ-INV-DATA-FILE             SECTION.                             
+      *                                                                         
+      *  R000-READ-INV-DATA-FILE READS ONE RECORD OF INVENTORY-DATA-            
+      *    FILE INTO INV-IN-REC AND EDITS IT.  A RECORD THAT FAILS THE          
+      *    EDIT IS WRITTEN TO THE EXCEPTION REPORT; VALID-REC-SW TELLS          
+      *    C000-CREATE-REPORT WHETHER THE RECORD JUST READ MAY BE               
+      *    CONSIDERED FOR DEAD-STOCK CANDIDACY.                                 
+      *---------------------------------------------------------------          
+
+           READ    INVENTORY-DATA-FILE     INTO INV-IN-REC                      
+                   AT END  MOVE 'Y'        TO EOF-IND                           
+           END-READ.                                                            
+
+           IF      EOF-IND NOT = 'Y'                                            
+                   PERFORM E000-VALIDATE-RECORD                                 
+                   IF      INVALID-REC                                          
+                           PERFORM F000-WRITE-EXCEPTION                         
+                   END-IF                                                       
+           END-IF.                                                              
+
+       DEPART.                                                                  
+           EXIT.                                                                
+      /                                                                         
+      *---------------------------------------------------------------          
+       E000-VALIDATE-RECORD                SECTION.                             
+      *                                                                         
+      *  E000-VALIDATE-RECORD EDITS THE RECORD JUST READ INTO                   
+      *    INV-IN-REC.  UNIT PRICE AND QUANTITIES SOLD MUST BE                  
+      *    NUMERIC, AND THE LAST SALE DATE MUST BE A VALID CALENDAR             
+      *    MONTH/DAY COMBINATION - ALL THREE ARE USED BY THE DEAD-              
+      *    STOCK FILTER OR PRINTED ON THE DEAD-STOCK LINE.  ANY EDIT            
+      *    FAILURE SETS INVALID-REC AND THE REASON FOR THE REJECT.              
+      *---------------------------------------------------------------          
+
+           MOVE    'Y'                     TO VALID-REC-SW.                     
+           MOVE    SPACES                  TO EXCEPTION-REASON.                 
+
+           IF      UNIT-PRICE-IN NOT NUMERIC                                    
+                   MOVE    'N'             TO VALID-REC-SW                      
+                   MOVE    'UNIT PRICE NOT NUMERIC'                             
+                                           TO EXCEPTION-REASON                  
+           END-IF.                                                              
+
+           IF      VALID-REC AND QUANTITY-SOLD-IN NOT NUMERIC                   
+                   MOVE    'N'             TO VALID-REC-SW                      
+                   MOVE    'QUANTITY SOLD NOT NUMERIC'                          
+                                           TO EXCEPTION-REASON                  
+           END-IF.                                                              
+
+           IF      VALID-REC AND LSD-MO-IN NOT NUMERIC                          
+                   MOVE    'N'             TO VALID-REC-SW                      
+                   MOVE    'LAST SALE MONTH NOT NUMERIC'                        
+                                           TO EXCEPTION-REASON                  
+           END-IF.                                                              
+
+           IF      VALID-REC AND LSD-DAY-IN NOT NUMERIC                         
+                   MOVE    'N'             TO VALID-REC-SW                      
+                   MOVE    'LAST SALE DAY NOT NUMERIC'                          
+                                           TO EXCEPTION-REASON                  
+           END-IF.                                                              
+
+           IF      VALID-REC                                                    
+                   IF      LSD-MO-IN < 1 OR LSD-MO-IN > 12                      
+                           MOVE    'N'     TO VALID-REC-SW                      
+                           MOVE    'LAST SALE MONTH INVALID'                    
+                                           TO EXCEPTION-REASON                  
+                   ELSE                                                         
+                           IF      LSD-DAY-IN < 1 OR                            
+                                   LSD-DAY-IN >                                 
+                                   DAYS-IN-MONTH-TBL (LSD-MO-IN)                
+                                   MOVE    'N' TO VALID-REC-SW                  
+                                   MOVE    'LAST SALE DAY INVALID'              
+                                           TO EXCEPTION-REASON                  
+                           END-IF                                               
+                   END-IF                                                       
+           END-IF.                                                              
+
+       DEPART.                                                                  
+           EXIT.                                                                
+      /                                                                         
+      *---------------------------------------------------------------          
+       F000-WRITE-EXCEPTION                SECTION.                             
+      *                                                                         
+      *  F000-WRITE-EXCEPTION LISTS A RECORD REJECTED BY                        
+      *    E000-VALIDATE-RECORD ON THE EXCEPTION REPORT, ALONG WITH             
+      *    THE REASON IT WAS REJECTED.  THE EXCEPTION HEADING IS                
+      *    WRITTEN ONCE, AHEAD OF THE FIRST REJECTED RECORD.                    
+      *---------------------------------------------------------------          
+
+           IF      FIRST-EXCEPT                                                 
+                   WRITE   EXCEPTION-REPORT-REC FROM EXCEPTION-HEADING          
+                           AFTER ADVANCING TOP-OF-PAGE                          
+                   MOVE    'N'             TO FIRST-EXCEPT-SW                   
+                   MOVE    4               TO EXCEPT-LINE-CTR                   
+           ELSE                                                                 
+                   IF      EXCEPT-LINE-CTR > 56                                 
+                           WRITE   EXCEPTION-REPORT-REC                         
+                                   FROM EXCEPTION-HEADING                       
+                                   AFTER ADVANCING TOP-OF-PAGE                  
+                           MOVE    4       TO EXCEPT-LINE-CTR                   
+                   END-IF                                                       
+           END-IF.                                                              
+
+           MOVE    WAREHOUSE-NO-IN         TO EXCEPT-WHSE.                      
+           MOVE    PART-NO-IN              TO EXCEPT-PART.                      
+           MOVE    EXCEPTION-REASON        TO EXCEPT-REASON.                    
+
+           WRITE   EXCEPTION-REPORT-REC    FROM EXCEPTION-LINE                  
+                   AFTER ADVANCING 1 LINE.                                      
+           ADD     1                       TO EXCEPT-LINE-CTR.                  
+
+       DEPART.                                                                  
+           EXIT.                                                                
+      /                                                                         
+      *---------------------------------------------------------------          
+       D000-WRITE-CANDIDATE                SECTION.                             
+      *                                                                         
+      *  D000-WRITE-CANDIDATE PRINTS ONE DEAD-STOCK CANDIDATE LINE.             
+      *---------------------------------------------------------------          
+
+           MOVE    WAREHOUSE-NO-IN         TO DS-WHSE.                          
+           MOVE    PART-NO-IN              TO DS-PART.                          
+           MOVE    PART-DESC-IN            TO DS-DESC.                          
+           MOVE    UNIT-PRICE-IN           TO DS-PRICE.                         
+           MOVE    LSD-MO-IN               TO DS-LSD-MO.                        
+           MOVE    LSD-DAY-IN              TO DS-LSD-DAY.                       
+           MOVE    LSD-YR-IN               TO DS-LSD-YR.                        
+
+      * CHECK TO SEE IF NEED TO ADVANCE TO TOP OF PAGE                          
+           IF      LINE-CTR > 56                                                
+                   PERFORM W000-WRITE-HEADING.                                  
+
+           WRITE   DEADSTOCK-REPORT-REC    FROM DEADSTOCK-LINE                  
+                   AFTER ADVANCING 2 LINES.                                     
+
+           ADD     2                       TO LINE-CTR.                         
+
+       DEPART.                                                                  
+           EXIT.                                                                
+      /                                                                         
+      *--------------------------------------------------------------           
+       W000-WRITE-HEADING                  SECTION.                             
+      *                                                                         
+      *  W000-WRITE-HEADING PRINTS THE REPORT AND COLUMN HEADINGS               
+      *    OCCUPYING THE FIRST 3 LINES OF THE REPORT.  THE LINE                 
+      *    COUNTER WILL THEN BE INITIALIZED TO THAT VALUE OF 3.                 
+      *                                                                         
+      *----------------------------------------------------------------         
+
+      *  REPORT HEADING                                                         
+           WRITE   DEADSTOCK-REPORT-REC    FROM REPORT-HEADING                  
+                   AFTER ADVANCING TOP-OF-PAGE.                                 
+
+      *  COLUMN HEADING                                                         
+           WRITE   DEADSTOCK-REPORT-REC    FROM COLHDG                          
+                   AFTER ADVANCING 2 LINES.                                     
+
+      *  INIT LINE-CTR                                                          
+           MOVE    3                       TO LINE-CTR.                         
+
+       DEPART.                                                                  
+           EXIT.                                                                
+      /                                                                         
+      *--------------------------------------------------------------           
+       Z000-FINISH                         SECTION.                             
+      *                                                                         
+      *  Z000-FINISH CLOSES THE FILES AT THE END OF THE RUN.                    
+      *                                                                         
+      *--------------------------------------------------------------           
+
+           CLOSE   INVENTORY-DATA-FILE                                          
+                   DEADSTOCK-REPORT-FILE                                        
+                   EXCEPTION-REPORT-FILE.                                       
+
+       DEPART.                                                                  
+           EXIT.                                                                
