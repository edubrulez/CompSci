@@ -0,0 +1,8 @@
+//PROGRAM2   JOB  67029,'3794NAVEEA',CLASS=H,MSGLEVEL=(2,0)
+//DEBUG       EXEC COB85DBG
+//GO.READER   DD   DSN=USER.COBPGM01,DISP=SHR
+//GO.PRINTER  DD   SYSOUT=A
+//GO.EXCEPT   DD   SYSOUT=A
+//GO.SYSIN    DD   *
+250101
+/*
