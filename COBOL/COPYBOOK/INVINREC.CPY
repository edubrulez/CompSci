@@ -0,0 +1,41 @@
+      * INV-IN-REC IS THE FIELD BREAKDOWN FOR INVENTORY-DATA-REC                
+      *    IT IS THE RESTRUCTURING OF THE INPUT RECORD.  SHARED BY              
+      *    EVERY PROGRAM THAT READS INVENTORY-DATA-FILE SO THE LAYOUT           
+      *    ONLY HAS TO BE MAINTAINED IN ONE PLACE.                              
+       01  INV-IN-REC.                                                          
+           03 FILLER       VALUE SPACE     PIC X.                               
+           03 WAREHOUSE-NO-IN              PIC XX.                              
+           03 FILLER       VALUE SPACES    PIC XX.                              
+           03 PART-NO-IN                   PIC X(5).                            
+           03 FILLER       VALUE SPACES    PIC XX.                              
+           03 PART-DESC-IN                 PIC X(20).                           
+           03 FILLER       VALUE SPACES    PIC XX.                              
+           03 UNIT-PRICE-IN                PIC 9(6)V99.                         
+           03 FILLER       VALUE SPACE     PIC X.                               
+           03 QUANTITY-SOLD-IN.                                                 
+              05 QS-JAN-IN                 PIC 9(4).                            
+              05 QS-FEB-IN                 PIC 9(4).                            
+              05 QS-MAR-IN                 PIC 9(4).                            
+              05 QS-APR-IN                 PIC 9(4).                            
+              05 QS-MAY-IN                 PIC 9(4).                            
+              05 QS-JUN-IN                 PIC 9(4).                            
+              05 QS-JUL-IN                 PIC 9(4).                            
+              05 QS-AUG-IN                 PIC 9(4).                            
+              05 QS-SEP-IN                 PIC 9(4).                            
+              05 QS-OCT-IN                 PIC 9(4).                            
+              05 QS-NOV-IN                 PIC 9(4).                            
+              05 QS-DEC-IN                 PIC 9(4).                            
+           03 FILLER       VALUE SPACES    PIC XX.                              
+           03 LAST-SALE-DATE-IN.                                                
+              05 LSD-YR-IN                 PIC 99.                              
+              05 LSD-MO-IN                 PIC 99.                              
+              05 LSD-DAY-IN                PIC 99.                              
+           03 DATE-RECEIPT-IN.                                                  
+              05 DR-MO-IN                  PIC 99.                              
+              05 DR-DAY-IN                 PIC 99.                              
+              05 DR-YR-IN                  PIC 99.                              
+           03 FILLER       VALUE SPACES    PIC XX.                              
+           03 ON-HAND-QTY-IN               PIC 9(5).                            
+           03 FILLER       VALUE SPACES    PIC XX.                              
+           03 REORDER-POINT-IN             PIC 9(5).                            
+           03 FILLER       VALUE SPACE     PIC X.                               
